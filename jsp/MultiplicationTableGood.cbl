@@ -5,19 +5,38 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. MultiplicationTableBad.
+       PROGRAM-ID. MultiplicationTableGood.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ReportFile ASSIGN TO "MultiplicationTable.prt"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD ReportFile.
+       01  ReportLine                  PIC X(80).
+
        WORKING-STORAGE SECTION.
        77  lineNo                  PIC 99.
        77  colNo                   PIC 99.
        01  printLine.
            02 num      OCCURS 10   PIC ZZZ9.
 
+       01  ReportMode              PIC X       VALUE "N".
+           88 WriteReport                      VALUE "Y".
+
        PROCEDURE DIVISION.
        PTable.
-           PERFORM PLine VARYING lineNo FROM 1 BY 1
-                   UNTIL lineNo > 10
+           DISPLAY "Write table to a print file? (Y/N): "
+                   WITH NO ADVANCING
+           ACCEPT ReportMode
+           IF WriteReport
+             PERFORM PReportTable
+            ELSE
+             PERFORM PLine VARYING lineNo FROM 1 BY 1
+                     UNTIL lineNo > 10
+           END-IF
            STOP RUN.
 
        PLine.
@@ -29,4 +48,21 @@
        PNum.
            MULTIPLY lineNo BY colNo GIVING num (colNo).
 
-       END PROGRAM MultiplicationTableBad.
+      *> Same triangular table as PLine, but headed and sent to a print
+      *> file instead of DISPLAY, for a printable handout.
+       PReportTable.
+           OPEN OUTPUT ReportFile
+           MOVE "Multiplication Table (1-10)" TO ReportLine
+           WRITE ReportLine
+           MOVE "   1   2   3   4   5   6   7   8   9  10" TO ReportLine
+           WRITE ReportLine
+           PERFORM VARYING lineNo FROM 1 BY 1 UNTIL lineNo > 10
+             MOVE SPACES TO printLine
+             PERFORM PNum VARYING colNo FROM 1 BY 1
+                     UNTIL colNo > lineNo
+             MOVE printLine TO ReportLine
+             WRITE ReportLine
+           END-PERFORM
+           CLOSE ReportFile.
+
+       END PROGRAM MultiplicationTableGood.
