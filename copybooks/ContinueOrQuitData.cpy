@@ -0,0 +1,6 @@
+      *> Shared single-character input field for the ContinueOrQuit
+      *> copybook (copybooks/ContinueOrQuit.cpy) -- COPY this into
+      *> WORKING-STORAGE alongside it. Column layout is fixed-format
+      *> safe (code starts at column 8) so this COPYs cleanly into
+      *> both fixed- and free-format programs.
+       01 CoqInput    PIC X.
