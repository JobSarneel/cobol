@@ -0,0 +1,27 @@
+      *> Shared "press <key> to do this, <key> to do that, anything else
+      *> try again" loop -- COPY this into PROCEDURE DIVISION in place of a
+      *> program's own near-duplicate prompt (this is what BookCollection's
+      *> cv-based menu, MoveExamples/ideTest's cq-based menu, and QuickFind's
+      *> cm-based UnionOrMain all used to hand-roll separately).
+      *> Column layout is fixed-format safe (code starts at column 8) so
+      *> this COPYs cleanly into both fixed- and free-format programs.
+      *> COPY ContinueOrQuitData into WORKING-STORAGE first, then:
+      *>   COPY ContinueOrQuit
+      *>     REPLACING ==PROMPT-TEXT==  BY
+      *>                 =="Press 'c' to continue or 'q' to quit: "==
+      *>               ==KEY-1==        BY =="c"==
+      *>               ==KEY-1-ACTION== BY ==DISPLAY ""==
+      *>               ==KEY-2==        BY =="q"==
+      *>               ==KEY-2-ACTION== BY
+      *>                 ==DISPLAY "OK, let's stop the program." STOP RUN==.
+       ContinueOrQuit.
+           DISPLAY PROMPT-TEXT WITH NO ADVANCING
+           ACCEPT CoqInput
+           EVALUATE CoqInput
+             WHEN KEY-1 KEY-1-ACTION
+             WHEN KEY-2 KEY-2-ACTION
+             WHEN OTHER
+               DISPLAY "That's not a '" KEY-1 "' or a '" KEY-2
+                       "'. Try again."
+               PERFORM ContinueOrQuit
+           END-EVALUATE.
