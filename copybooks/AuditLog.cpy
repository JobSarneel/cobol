@@ -0,0 +1,30 @@
+      *> Shared start/end/record-count/error-count audit entry -- COPY
+      *> this into PROCEDURE DIVISION in place of a program's own
+      *> local DISPLAY-only error handling (this is what
+      *> BookCollection, CountStudents, and Beleggen now all share
+      *> instead of each keeping its own private notion of "did last
+      *> night's run go okay?"). Column layout is fixed-format safe
+      *> (code starts at column 8) so this COPYs cleanly into both
+      *> fixed- and free-format programs.
+      *> COPY AuditLogData into WORKING-STORAGE and AuditLogRecord
+      *> into the FD of a SELECT AuditLogFile ASSIGN TO "AuditLog.dat"
+      *> first, open the file (OpenAuditLog below), then before
+      *> writing an entry:
+      *>   MOVE "CountStudents" TO AuditProgramName
+      *>   MOVE "START"         TO AuditEventType
+      *>   PERFORM LogAuditEvent
+      *> ... and again with "END", AuditRecordCount, AuditErrorCount
+      *> set, right before closing the file.
+       OpenAuditLog.
+           OPEN EXTEND AuditLogFile
+           IF AuditLogFileStatus NOT EQUAL TO "00"
+             OPEN OUTPUT AuditLogFile
+           END-IF.
+
+       LogAuditEvent.
+           ACCEPT AlgTimestamp FROM DATE YYYYMMDD
+           MOVE AuditProgramName TO AlgProgramName
+           MOVE AuditEventType   TO AlgEventType
+           MOVE AuditRecordCount TO AlgRecordCount
+           MOVE AuditErrorCount  TO AlgErrorCount
+           WRITE AuditLogRecord.
