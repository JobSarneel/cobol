@@ -0,0 +1,13 @@
+      *> Shared working-storage fields for the AuditLog copybook
+      *> (copybooks/AuditLog.cpy) -- COPY this into WORKING-STORAGE
+      *> alongside it, and COPY AuditLogRecord.cpy into the program's
+      *> own FD AuditLogFile. Set AuditProgramName/AuditEventType/
+      *> AuditRecordCount/AuditErrorCount and PERFORM LogAuditEvent at
+      *> the start and end of a run. Column layout is fixed-format
+      *> safe (code starts at column 8) so this COPYs cleanly into
+      *> both fixed- and free-format programs.
+       01 AuditLogFileStatus  PIC XX.
+       01 AuditProgramName    PIC X(15).
+       01 AuditEventType      PIC X(5).
+       01 AuditRecordCount    PIC 9(6)    VALUE ZEROS.
+       01 AuditErrorCount     PIC 9(6)    VALUE ZEROS.
