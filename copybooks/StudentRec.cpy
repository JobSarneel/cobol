@@ -0,0 +1,13 @@
+*> Shared student record layout used by MoveExamples and similar
+*> student-data programs.
+01 StudentRec.
+  02 StudentId    PIC 9(7).
+  02 StudentName.
+    03 Forename   PIC X(9).
+    03 Surname    PIC X(12).
+  02 DateOfBirth.
+    03 YOB        PIC 9(4).
+    03 MOB        PIC 99.
+    03 DOB        PIC 99.
+  02 CourseId     PIC X(5).
+  02 GPA          PIC 9V99.
