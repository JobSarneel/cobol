@@ -0,0 +1,14 @@
+      *> Shared audit-log record layout -- COPY this into the FD of a
+      *> program's own AuditLogFile (see copybooks/AuditLog.cpy for the
+      *> paragraph that writes it). One record per start/end event,
+      *> shared by every program that COPYs it, so AuditLog.dat holds
+      *> a combined history of what ran, when, and how it went.
+      *> Column layout is fixed-format safe (code starts at column 8)
+      *> so this COPYs cleanly into both fixed- and free-format
+      *> programs.
+       01 AuditLogRecord.
+          02 AlgTimestamp     PIC 9(8).
+          02 AlgProgramName   PIC X(15).
+          02 AlgEventType     PIC X(5).
+          02 AlgRecordCount   PIC 9(6).
+          02 AlgErrorCount    PIC 9(6).
