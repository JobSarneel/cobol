@@ -2,11 +2,38 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. Time.
 AUTHOR. Job Sarneel.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PhraseFile ASSIGN TO "Phrase.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PhraseFileStatus.
+    SELECT SlowprintLogFile ASSIGN TO "SlowprintLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SlowprintLogFileStatus.
+
 DATA DIVISION.
+FILE SECTION.
+FD PhraseFile.
+01 PhraseRecord.
+   88 EndOfPhraseFile   VALUE HIGH-VALUES.
+   02 PhraseLine        PIC X(50).
+
+FD SlowprintLogFile.
+01 SlowprintLogRecord.
+   02 LogPhraseIndex    PIC 99.
+   02 LogChar           PIC X.
+   02 LogDelayTicks     PIC 9(8).
+
 WORKING-STORAGE SECTION.
 01 firstTime   				PIC 9(8).
 01 secondTime  				PIC 9(8).
 01 deltaTime   				PIC 9(8).
+01 MaxDayTicks              PIC 9(8) VALUE 8640000.
+01 TimeValue                PIC 9(8).
+01 TimeValueTicks           PIC 9(8).
+01 FirstTicks               PIC 9(8).
+01 SecondTicks              PIC 9(8).
 01 countdown   				PIC 99   	VALUE 10.
 
 01 phrase      				PIC X(50) 	VALUE "De kat krabt de krullen van de trap.".
@@ -14,6 +41,11 @@ WORKING-STORAGE SECTION.
 01 count-of-trailing-spaces PIC 99.
 01 phraseLength				PIC 99.
 
+01 PhraseFileStatus         PIC XX.
+01 SlowprintLogFileStatus   PIC XX.
+01 SlowprintLogIsOpen       PIC X      VALUE "N".
+   88 SlowprintLogWasOpened            VALUE "Y".
+
 
 PROCEDURE DIVISION.
 Begin.
@@ -23,7 +55,8 @@ Begin.
 
   PERFORM UNTIL countdown <= 0
     ACCEPT secondTime FROM TIME
-    IF secondTime - firstTime > 100
+    PERFORM ComputeDeltaTime
+    IF deltaTime > 100
       DISPLAY countdown
       MOVE secondTime TO firstTime
       SUBTRACT 1 FROM countdown GIVING countdown
@@ -37,18 +70,24 @@ Begin.
   *> Then we'll check whether this 'reference modification' thing works:
   DISPLAY phrase(4:1)
   DISPLAY "A 'k' should show up."
-  *> Nice. The 'k' did show up. Next we need a variable functioning as an index 
+  *> Nice. The 'k' did show up. Next we need a variable functioning as an index
   *> traversing our string, and we need to get the length of our string. Let's see if this works:
   DISPLAY "The length of our string is: " FUNCTION LENGTH(phrase)
   *> HMPF. That just gives back 50, the amount of memory we declared for the string... We'll have
   *> to get rid of the unused memory to see how many characters our string actually has.
-  MOVE ZERO TO count-of-trailing-spaces                                     
 
-  INSPECT FUNCTION REVERSE(phrase)                       
+  *> The phrase used to be hardcoded in the WORKING-STORAGE VALUE clause above. Now that we're
+  *> reusing slowprint for other on-screen messages, load it from Phrase.dat when that file is
+  *> there, and only fall back to typing one in (or the VALUE clause default) otherwise.
+  PERFORM LoadPhrase
+
+  MOVE ZERO TO count-of-trailing-spaces
+
+  INSPECT FUNCTION REVERSE(phrase)
     TALLYING count-of-trailing-spaces
     FOR LEADING SPACE
 
-  SUBTRACT count-of-trailing-spaces                                     
+  SUBTRACT count-of-trailing-spaces
     FROM FUNCTION LENGTH(phrase)
     GIVING phraseLength
 
@@ -58,18 +97,84 @@ Begin.
 
   *> Exactly. 36. That's the length of our phrase. Now we're ready for our slowprint feature
 
+  OPEN OUTPUT SlowprintLogFile
+  IF SlowprintLogFileStatus EQUAL TO "00"
+    MOVE "Y" TO SlowprintLogIsOpen
+   ELSE
+    DISPLAY "Could not create SlowprintLog.dat, status: "
+            SlowprintLogFileStatus
+    DISPLAY "Slowprint delays will not be logged this run."
+  END-IF
+
   ACCEPT firstTime FROM TIME
   PERFORM UNTIL phraseIndex > phraseLength
-    ACCEPT secondTime FROM TIME 
-    IF secondTime - firstTime > 25
+    ACCEPT secondTime FROM TIME
+    PERFORM ComputeDeltaTime
+    IF deltaTime > 25
       DISPLAY phrase(phraseIndex:1)
+      IF SlowprintLogWasOpened
+        MOVE phraseIndex TO LogPhraseIndex
+        MOVE phrase(phraseIndex:1) TO LogChar
+        MOVE deltaTime TO LogDelayTicks
+        WRITE SlowprintLogRecord
+      END-IF
       MOVE secondTime TO firstTime
       ADD 1 TO phraseIndex GIVING phraseIndex
     END-IF
   END-PERFORM
 
+  IF SlowprintLogWasOpened
+    CLOSE SlowprintLogFile
+  END-IF
+
   *> That's a disappointment... Seems only to work if we have it print a character per line
 
 
-    
+
   STOP RUN.
+
+*> secondTime - firstTime goes negative whenever a run straddles midnight, since both come
+*> from ACCEPT ... FROM TIME (HHMMSSTT) and secondTime then restarts from 00000000. Plain
+*> subtraction of the packed HHMMSSTT digits is also wrong across any minute/hour carry, not
+*> just midnight, since HH/MM/SS aren't base-100 like TT is. So convert both to a linear
+*> hundredths-of-a-second-since-midnight tick count first, then subtract with day wraparound.
+ComputeDeltaTime.
+  MOVE firstTime TO TimeValue
+  PERFORM ToTicks
+  MOVE TimeValueTicks TO FirstTicks
+
+  MOVE secondTime TO TimeValue
+  PERFORM ToTicks
+  MOVE TimeValueTicks TO SecondTicks
+
+  IF SecondTicks >= FirstTicks
+    SUBTRACT FirstTicks FROM SecondTicks GIVING deltaTime
+   ELSE
+    COMPUTE deltaTime = (MaxDayTicks - FirstTicks) + SecondTicks
+  END-IF.
+
+*> TimeValue in, TimeValueTicks out -- converts an HHMMSSTT field into a plain count of
+*> hundredths-of-a-second since midnight, using reference modification the same way
+*> MoveExamples' CalculateAge slices CurrentDate into year/month/day.
+ToTicks.
+  COMPUTE TimeValueTicks =
+      (FUNCTION NUMVAL(TimeValue(1:2)) * 3600 +
+       FUNCTION NUMVAL(TimeValue(3:2)) * 60 +
+       FUNCTION NUMVAL(TimeValue(5:2))) * 100 +
+      FUNCTION NUMVAL(TimeValue(7:2)).
+
+LoadPhrase.
+  OPEN INPUT PhraseFile
+  IF PhraseFileStatus EQUAL TO "00"
+    READ PhraseFile
+      AT END SET EndOfPhraseFile TO TRUE
+    END-READ
+    IF NOT EndOfPhraseFile
+      MOVE PhraseLine TO phrase
+      DISPLAY "Loaded phrase from Phrase.dat."
+    END-IF
+    CLOSE PhraseFile
+   ELSE
+    DISPLAY "Phrase.dat not found. Enter a phrase to play back: " WITH NO ADVANCING
+    ACCEPT phrase
+  END-IF.
