@@ -7,11 +7,29 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Template SELECT for a new program's main input/output file.
+      *> Every file gets its own FILE STATUS field, checked after every
+      *> OPEN/READ/WRITE/CLOSE -- see CheckSampleFileStatus below.
+           SELECT SampleFile ASSIGN TO "Sample.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS SampleFileStatus.
+
        DATA DIVISION.
        FILE SECTION.
+       FD SampleFile.
+       01  SampleRecord.
+           88 EndOfSampleFile  VALUE HIGH-VALUES.
+           02 SampleLine       PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  n   PIC 99      VALUE 2.
-       01  cq  PIC X.
+       01  n                PIC 99      VALUE 2.
+      *> Shared "press <key> to do this, <key> to do that" loop --
+      *> see copybooks/ContinueOrQuit.cpy.
+           COPY ContinueOrQuitData.
+       01  SampleFileStatus  PIC XX.
 
        PROCEDURE DIVISION.
        Begin.
@@ -20,23 +38,48 @@
              DISPLAY "Let's troll :-D"
            END-IF
 
+           PERFORM FileDemo
+
            PERFORM ContinueOrQuit
            DISPLAY "Ok, so you want to continue? Too bad, this is all "
                    "there is.."
            STOP RUN.
 
-       ContinueOrQuit.
-           DISPLAY "Press 'c' to continue or 'q'"
-                   " to quit: " WITH NO ADVANCING
-           ACCEPT cq
-           EVALUATE cq
-             WHEN "c" DISPLAY " "
-             WHEN "q"
-               DISPLAY "OK, we'll stop the program now."
-               STOP RUN
-             WHEN OTHER
-               DISPLAY "That's not a 'c' or a 'q'. Try again."
-               PERFORM ContinueOrQuit
-           END-EVALUATE.
+      *> Template for reading a file with a FILE STATUS check after
+      *> every I/O operation -- copy this pattern into new programs
+      *> instead of assuming OPEN/READ always succeed.
+       FileDemo.
+           OPEN INPUT SampleFile
+           IF SampleFileStatus EQUAL TO "00"
+             READ SampleFile
+               AT END SET EndOfSampleFile TO TRUE
+             END-READ
+             PERFORM CheckSampleFileStatus
+             IF NOT EndOfSampleFile
+               DISPLAY "First line of Sample.dat: " SampleLine
+             END-IF
+             CLOSE SampleFile
+             PERFORM CheckSampleFileStatus
+           ELSE
+             DISPLAY "Sample.dat not found, skipping file demo."
+           END-IF.
+
+       CheckSampleFileStatus.
+           IF SampleFileStatus NOT EQUAL TO "00" AND
+              SampleFileStatus NOT EQUAL TO "10"
+             DISPLAY "File error on SampleFile, status: "
+                     SampleFileStatus
+             DISPLAY "Abending."
+             STOP RUN
+           END-IF.
+
+           COPY ContinueOrQuit
+             REPLACING ==PROMPT-TEXT== BY
+                  =="Press 'c' to continue or 'q' to quit: "==
+               ==KEY-1==        BY =="c"==
+               ==KEY-1-ACTION== BY ==DISPLAY " "==
+               ==KEY-2==        BY =="q"==
+               ==KEY-2-ACTION== BY ==DISPLAY
+                  "OK, we'll stop the program now." STOP RUN==.
 
        END PROGRAM YOUR-PROGRAM-NAME.
