@@ -0,0 +1,56 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ClassValidator.
+Author. Job Sarneel.
+*> Class-based validation as a callable subroutine, so any program
+*> (BookCollection's BSN, CountStudents' CourseCode, and so on) can get
+*> back a valid/invalid flag for a value instead of growing its own ad
+*> hoc IF checks. UserDefinedClass's HexNumber/RealName/StudentId/
+*> CourseCode classes live here now; UserDefinedClass itself CALLs in.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+  *> LS-Value is a fixed-width parameter, so a value shorter than its
+  *> 20 characters arrives right-padded with spaces; every class below
+  *> includes SPACE so that padding doesn't itself fail the check.
+  CLASS HexNumber IS "0" THRU "9", "A" THRU "F", SPACE.
+  CLASS RealName IS "a" THRU "z", "A" THRU "Z", "'", SPACE.
+  CLASS StudentIdClass IS "0" THRU "9", SPACE.
+  CLASS CourseCodeClass IS "A" THRU "Z", "0" THRU "9", SPACE.
+
+DATA DIVISION.
+LINKAGE SECTION.
+01 LS-Value      PIC X(20).
+01 LS-ClassName  PIC X(12).
+01 LS-Valid      PIC X.
+   88 LS-IsValid VALUE "Y".
+
+PROCEDURE DIVISION USING LS-Value LS-ClassName LS-Valid.
+Begin.
+  MOVE "N" TO LS-Valid
+  IF LS-Value EQUAL TO SPACES
+    GOBACK
+  END-IF
+  EVALUATE LS-ClassName
+    WHEN "HEXNUMBER"
+      IF LS-Value IS HexNumber
+        MOVE "Y" TO LS-Valid
+      END-IF
+    WHEN "REALNAME"
+      IF LS-Value IS RealName
+        MOVE "Y" TO LS-Valid
+      END-IF
+    WHEN "STUDENTID"
+      IF LS-Value IS StudentIdClass
+        MOVE "Y" TO LS-Valid
+      END-IF
+    WHEN "COURSECODE"
+      IF LS-Value IS CourseCodeClass
+        MOVE "Y" TO LS-Valid
+      END-IF
+    WHEN OTHER
+      MOVE "N" TO LS-Valid
+  END-EVALUATE
+  GOBACK.
+
+END PROGRAM ClassValidator.
