@@ -1,27 +1,52 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. UserDefinedClass.
 Author. Job Sarneel.
-*> Takes user input and checks whether it belongs to a certain class. 
-*> Two classes are implemented: Hex number and Real name.
+*> Takes user input and checks whether it belongs to a certain class.
+*> Four classes are implemented: Hex number, Real name, StudentId and
+*> CourseCode -- the latter two match the data shapes CountStudents
+*> already validates, so the same IS <class> test demonstrated here
+*> can be reused wherever that kind of value shows up. The actual
+*> class checks now live in the ClassValidator subroutine, which any
+*> program can CALL the same way this one does.
 
 ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SPECIAL-NAMES. 
-  CLASS HexNumber IS "0" THRU "9", "A" THRU "F".
-  CLASS RealName IS "a" THRU "z", "A" THRU "Z", "'", SPACE.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ExceptionFile ASSIGN TO "ValidationExceptions.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+FD ExceptionFile.
+01 ExceptionRecord.
+   02 ExcValue           PIC X(20).
+   02 ExcTestName        PIC X(15).
+
 WORKING-STORAGE SECTION.
-01 NumIn     PIC X(4).
-01 NameIn    PIC X(15).
+01 NumIn          PIC X(4).
+01 NameIn         PIC X(15).
+01 StudentIdIn    PIC X(8).
+01 CourseCodeIn   PIC X(5).
+
+01 ValidatorValue     PIC X(20).
+01 ValidatorClassName PIC X(12).
+01 ValidatorResult    PIC X        VALUE "N".
+   88 ValidatorFoundValid          VALUE "Y".
 
 PROCEDURE DIVISION.
+Begin.
+  OPEN OUTPUT ExceptionFile
+
   DISPLAY "Enter a hex number: " WITH NO ADVANCING
-  ACCEPT NumIn.
-  IF NumIn IS HexNumber THEN
+  ACCEPT NumIn
+  MOVE NumIn       TO ValidatorValue
+  MOVE "HEXNUMBER" TO ValidatorClassName
+  PERFORM CallValidator
+  IF ValidatorFoundValid
      DISPLAY NumIn " is a hex number."
    ELSE
      DISPLAY NumIn " is not a hex number."
+     PERFORM LogException
   END-IF.
 
   DISPLAY "Enter a name: " WITH NO ADVANCING
@@ -30,12 +55,56 @@ PROCEDURE DIVISION.
      DISPLAY NameIn " is alphabetic."
    ELSE
      DISPLAY NameIn " is not alphabetic."
+     MOVE NameIn        TO ExcValue
+     MOVE "ALPHABETIC"  TO ExcTestName
+     WRITE ExceptionRecord
   END-IF.
 
-  IF NameIn IS RealName THEN
+  MOVE NameIn     TO ValidatorValue
+  MOVE "REALNAME" TO ValidatorClassName
+  PERFORM CallValidator
+  IF ValidatorFoundValid
      DISPLAY NameIn " is a real name."
    ELSE
      DISPLAY NameIn " is not a real name."
+     PERFORM LogException
+  END-IF.
+
+  DISPLAY "Enter a student id: " WITH NO ADVANCING
+  ACCEPT StudentIdIn
+  MOVE StudentIdIn  TO ValidatorValue
+  MOVE "STUDENTID"  TO ValidatorClassName
+  PERFORM CallValidator
+  IF ValidatorFoundValid
+     DISPLAY StudentIdIn " is a student id."
+   ELSE
+     DISPLAY StudentIdIn " is not a student id."
+     PERFORM LogException
   END-IF.
 
+  DISPLAY "Enter a course code: " WITH NO ADVANCING
+  ACCEPT CourseCodeIn
+  MOVE CourseCodeIn  TO ValidatorValue
+  MOVE "COURSECODE"  TO ValidatorClassName
+  PERFORM CallValidator
+  IF ValidatorFoundValid
+     DISPLAY CourseCodeIn " is a course code."
+   ELSE
+     DISPLAY CourseCodeIn " is not a course code."
+     PERFORM LogException
+  END-IF.
+
+  CLOSE ExceptionFile
   STOP RUN.
+
+*> Writes the value that just failed validation, and which test it
+*> failed, to ValidationExceptions.dat -- so patterns in bad data entry
+*> show up somewhere other than the terminal scroll.
+LogException.
+  MOVE ValidatorValue     TO ExcValue
+  MOVE ValidatorClassName TO ExcTestName
+  WRITE ExceptionRecord.
+
+CallValidator.
+  CALL "ClassValidator" USING ValidatorValue ValidatorClassName
+                               ValidatorResult.
