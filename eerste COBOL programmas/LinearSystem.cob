@@ -13,47 +13,77 @@ AUTHOR. Job Sarneel.
 *> The idea is two write a program that processes the matrix,
 *> yielding whether the system has any real solutions, and if so,
 *> return those.
-*> We'll start with something specifically for systems with three
-*> equations and three unknowns. If we can get that to work we'll 
-*> try to come up with a general solution forlinear systems of any 
-*> size.
+*> We started with something specifically for systems with three
+*> equations and three unknowns, then generalized NumEquations so the
+*> same matrix/tempMatrix tables now size themselves to whatever system
+*> gets loaded, up to MaxEquations.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT EquationsFile ASSIGN TO "Equations.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EquationsFileStatus.
 
 DATA DIVISION.
+FILE SECTION.
+FD EquationsFile.
+01 EquationsRecord.
+   88 EndOfEquationsFile VALUE HIGH-VALUES.
+   02 EqValue            PIC S9(3)V99.
+
 WORKING-STORAGE SECTION.
+01 MaxEquations     PIC 99            VALUE 20.
+01 NumEquations     PIC 99            VALUE 3.
+01 NumColumns       PIC 99            VALUE 4.
+
 01 matrix.
-<<<<<<< HEAD
-  02 equationCursor 			       	OCCURS 3 TIMES.
-    03 element		   PIC S99V99		OCCURS 4 TIMES.
+  02 equation                                OCCURS 1 TO 20 TIMES
+                                              DEPENDING ON NumEquations.
+    03 element    PIC S9(3)V99              OCCURS 1 TO 21 TIMES
+                                              DEPENDING ON NumColumns.
 
 01 tempMatrix.
-  02 tempEquation 				      	OCCURS 3 TIMES.
-    03 tempElement	 PIC S99V99		OCCURS 4 TIMES.
-=======
-  02 equation        						  OCCURS 3 TIMES.
-    03 element		PIC S99V99		  OCCURS 4 TIMES.
+  02 tempEquation                            OCCURS 1 TO 20 TIMES
+                                              DEPENDING ON NumEquations.
+    03 tempElement  PIC S9(3)V99             OCCURS 1 TO 21 TIMES
+                                              DEPENDING ON NumColumns.
 
-01 tempMatrix.
-  02 tempEquation 	      				OCCURS 3 TIMES.
-    03 tempElement	PIC S99V99		OCCURS 4 TIMES.
->>>>>>> efbfc8d1879cfe77f3ba5d104a0fbc0545bff8d7
+01 equationIndex	   PIC 99			  VALUE 1.
+01 elementIndex		   PIC 99			  VALUE 1.
+
+01 equationCursor	   PIC 99			  VALUE 1.
+01 elementCursor	   PIC 99        VALUE 1.
 
-01 equationIndex	   PIC 9			  VALUE 1.
-01 elementIndex		   PIC 9			  VALUE 1.
+01 pivotColumn       PIC 99        VALUE 1.
+01 swapFromRow       PIC 99        VALUE 0.
+01 swapRowFound      PIC X         VALUE "N".
+  88 FoundSwapRow                  VALUE "Y".
+01 freeColumnCount    PIC 99       VALUE 0.
 
-01 equationCursor	   PIC 9			  VALUE 1.
-01 elementCursor	   PIC 9        VALUE 1.
+01 HasContradiction  PIC X         VALUE "N".
+  88 SystemHasContradiction        VALUE "Y".
 
-01 factor			       PIC S99V99.
-01 product			     PIC S99V99.
+01 factor			       PIC S9(3)V99.
+01 product			     PIC S9(3)V99.
 01 populator		     PIC 99       VALUE 0.
 
+01 LoadedFromFile    PIC X         VALUE "N".
+  88 EquationsWereLoaded           VALUE "Y".
+01 EquationsFileStatus PIC XX.
+
 PROCEDURE DIVISION.
 Begin.
   *> Awesome. We've got some kind of a structure declared, now let's see if we can populate
-  *> it with the data from our example. We'll do the populatin in a separate paragraph.
-  PERFORM Populate
-  
-  *> Ok. We got a thing to populate or matrix. Now we want to display it. 'Display' is a 
+  *> it with the data from our example. Prefer loading a saved system from Equations.dat;
+  *> only fall back to the counter-stub populator when there's nothing to load.
+  PERFORM LoadEquations
+  IF NOT EquationsWereLoaded
+    COMPUTE NumColumns = NumEquations + 1
+    PERFORM Populate
+  END-IF
+
+  *> Ok. We got a thing to populate or matrix. Now we want to display it. 'Display' is a
   *> reserved word, so we'll call the paragraph 'Show' instead.
   DISPLAY "This should be your matrix:"
   PERFORM Show
@@ -61,101 +91,170 @@ Begin.
   *> That's our matrix. Now we need to actually implent the algorithm to transform our
   *> matrix into reduced row echelon form. That's not trivial... We start with defining
   *> a cursor element, and from there a couple of steps has to be taken.
-  *> 1.) If the cursor entry is 0, swap the cursor row with some row below to make the 
+  *> 1.) If the cursor entry is 0, swap the cursor row with some row below to make the
   *>     cursor entry nonzero.
   *> 2.) Divide the cursor row by the cursor entry, to make the cursor entry 1.
   *> 3.) Eliminate all other entries in the cursorcolumn by subtracting suitable multiples
-  *>     of the cursor row from other rows.
-  *> 4.) Move the cursor diagonally down-right, if this entry, and all below it, are zero,
-  *>     move to the right in the same row. Return to step 1.
-  *> So, we start at:
+  *>     of the cursor row from other rows (above AND below, so we land on RREF directly).
+  *> 4.) Move the cursor diagonally down-right. If this entry, and all below it, are zero,
+  *>     that column has no pivot (a free variable) -- move to the right in the same row
+  *>     instead and return to step 1.
+  *> We repeat this for every column, instead of stopping after the first two leading 1s.
 
   MOVE 1 TO equationCursor
-  MOVE 1 TO elementCursor
+  MOVE 1 TO pivotColumn
 
-  IF element(equationCursor, elementCursor) EQUAL TO 0
-    DISPLAY "Element(1,1) is equal to 0, so row 1 should be swapt with first row n where "
-            "element(n,1) is not equal to 0."
-    PERFORM Swap
-  END-IF
+  PERFORM UNTIL equationCursor > NumEquations OR pivotColumn > NumEquations
+    MOVE pivotColumn TO elementCursor
 
-  *> Ok... this wil need some generalization, but in principle the swapping works.
-  *> Let's carry on with step two, that is, divide the whole row by the cursor-entry,
-  *> so as to make the cursor-entry 1. Should not be hard.
-  
-  DISPLAY "This should be your matrix with the first row normalized:"
-  PERFORM CursorTo1
-
-  *> Hmm.. that kinda works too. Now step 3, that is, make evrything below or cursor 0.
-  *> We'll call this routine 'ZerosUnder'.
+    IF element(equationCursor, elementCursor) EQUAL TO 0
+      PERFORM FindSwapRow
+      IF FoundSwapRow
+        PERFORM Swap
+      END-IF
+    END-IF
 
-  DISPLAY "This should be your matrix with zeros under your firs leading 1:"
-  PERFORM ZerosUnder
+    IF element(equationCursor, elementCursor) NOT EQUAL TO 0
+      PERFORM CursorTo1
+      PERFORM ZerosOutsidePivot
+      ADD 1 TO equationCursor
+     ELSE
+      *> No nonzero entry anywhere below (or at) the cursor in this column --
+      *> it's a free variable, so leave the row cursor where it is and move on.
+      ADD 1 TO freeColumnCount
+    END-IF
 
-  *> Cool. Our third step completed succesfully. That means we go to our final step now --
-  *> apart from some refactoring, we got most of the code now!
-  *> For step four we need to find our next cursor.
+    ADD 1 TO pivotColumn
+  END-PERFORM
 
-  ADD 1 TO equationCursor GIVING equationCursor
-  ADD 1 TO elementCursor GIVING elementCursor
+  DISPLAY "This should be your matrix in reduced row echelon form:"
+  PERFORM Show
 
-  *> Test wheter our new cursor porsition is non-zero (which it is in the working example), 
-  *> wheter it's 1 (it is in the example), and then go to step 3 again
+  PERFORM ClassifySolution
 
-  IF element(equationCursor, elementCursor) EQUAL TO 0
-    *> To be implemented, not needed now..   
-    DISPLAY ""
-  END-IF
+  STOP RUN.
 
-  IF element(equationCursor, elementCursor) NOT EQUAL TO 1
-    *> To be implemented, not needed now..   
-    DISPLAY ""
-  END-IF
+*> Looks for a nonzero entry in pivotColumn, at or below equationCursor, to swap into
+*> equationCursor's row. Leaves swapFromRow/FoundSwapRow set for Swap to use.
+FindSwapRow.
+  MOVE "N" TO swapRowFound
+  MOVE 0 TO swapFromRow
+  MOVE equationCursor TO equationIndex
+  PERFORM UNTIL equationIndex > NumEquations OR FoundSwapRow
+    IF element(equationIndex, pivotColumn) NOT EQUAL TO 0
+      MOVE equationIndex TO swapFromRow
+      MOVE "Y" TO swapRowFound
+    END-IF
+    ADD 1 TO equationIndex
+  END-PERFORM.
 
-  DISPLAY "This should be your matrix with zeros under your second leading 1:"
-  PERFORM ZerosUnder
+*> Once we know there is a unique solution or not, report it. A row with every coefficient
+*> zero but a nonzero right-hand side is a contradiction (no solution); a free column with
+*> no such contradiction means infinitely many solutions.
+ClassifySolution.
+  MOVE "N" TO HasContradiction
+  MOVE 1 TO equationIndex
+  PERFORM UNTIL equationIndex > NumEquations
+    PERFORM CheckRowForContradiction
+    ADD 1 TO equationIndex
+  END-PERFORM
 
-  DISPLAY "Congrats. You seem to have your matrix in RREF!"
-  DISPLAY "The result suggests the solution to this system of equations is a line..."
-  DISPLAY "Although I'm not absolutely positive, it seems the "
+  IF SystemHasContradiction
+    DISPLAY "This system has no solution: a row reduces to a "
+            "contradiction."
+   ELSE
+    IF freeColumnCount > 0
+      DISPLAY "This system has infinitely many solutions -- "
+              freeColumnCount " free variable(s) remain."
+     ELSE
+      DISPLAY "Congrats. You seem to have your matrix in RREF, with "
+              "a unique solution:"
+      PERFORM ShowSolution
+    END-IF
+  END-IF.
 
+*> A row is a contradiction when every coefficient column is zero but
+*> the right-hand side column is not.
+CheckRowForContradiction.
+  MOVE 1 TO elementIndex
+  MOVE 0 TO populator
+  PERFORM UNTIL elementIndex > NumEquations
+    IF element(equationIndex, elementIndex) NOT EQUAL TO 0
+      MOVE 1 TO populator
+    END-IF
+    ADD 1 TO elementIndex
+  END-PERFORM
+  IF populator EQUAL TO 0 AND element(equationIndex, NumColumns) NOT EQUAL TO 0
+    MOVE "Y" TO HasContradiction
+  END-IF.
 
-  STOP RUN.
+ShowSolution.
+  MOVE 1 TO equationIndex
+  PERFORM UNTIL equationIndex > NumEquations
+    DISPLAY "x" equationIndex " = " element(equationIndex, NumColumns)
+    ADD 1 TO equationIndex
+  END-PERFORM.
 
-ZerosUnder.
-  ADD 1 TO equationCursor GIVING equationIndex
-  MOVE elementCursor TO elementIndex
-  PERFORM UNTIL equationIndex > 3
-    IF element(equationIndex, elementIndex) NOT EQUAL TO 0
-    MOVE element(equationIndex, elementIndex) TO factor
-      PERFORM UNTIL elementIndex > 4        
-        MULTIPLY factor BY element(equationCursor, elementIndex) 
-          GIVING product
-        SUBTRACT product FROM element(equationIndex, elementIndex) 
-          GIVING tempElement(equationIndex, elementIndex)
-        ADD 1 TO elementIndex
-      END-PERFORM
-      MOVE tempEquation(equationIndex) TO Equation(equationIndex)
+*> Eliminates pivotColumn from every OTHER row (above and below equationCursor), so the
+*> matrix lands directly in reduced row echelon form instead of just row echelon form.
+ZerosOutsidePivot.
+  MOVE 1 TO equationIndex
+  MOVE pivotColumn TO elementIndex
+  PERFORM UNTIL equationIndex > NumEquations
+    IF equationIndex NOT EQUAL TO equationCursor
+      IF element(equationIndex, elementIndex) NOT EQUAL TO 0
+        MOVE element(equationIndex, elementIndex) TO factor
+        PERFORM UNTIL elementIndex > NumColumns
+          MULTIPLY factor BY element(equationCursor, elementIndex)
+            GIVING product
+          SUBTRACT product FROM element(equationIndex, elementIndex)
+            GIVING tempElement(equationIndex, elementIndex)
+          ADD 1 TO elementIndex
+        END-PERFORM
+      *> Copy column by column instead of MOVE tempEquation(idx) TO
+      *> Equation(idx) -- a whole-group MOVE between individual
+      *> occurrences of an OCCURS...DEPENDING ON table doesn't copy
+      *> the data correctly in this GnuCOBOL build.
+        MOVE pivotColumn TO elementIndex
+        PERFORM UNTIL elementIndex > NumColumns
+          MOVE tempElement(equationIndex, elementIndex)
+            TO element(equationIndex, elementIndex)
+          ADD 1 TO elementIndex
+        END-PERFORM
+      END-IF
     END-IF
+    MOVE pivotColumn TO elementIndex
     ADD 1 TO equationIndex
   END-PERFORM
   PERFORM Show.
 
 CursorTo1.
   MOVE elementCursor TO elementIndex
-  PERFORM UNTIL elementIndex > 4
-    DIVIDE element(equationCursor, elementIndex) BY element(equationCursor, elementCursor) 
+  PERFORM UNTIL elementIndex > NumColumns
+    DIVIDE element(equationCursor, elementIndex) BY element(equationCursor, elementCursor)
       GIVING TempElement(equationCursor, elementIndex) ROUNDED
     ADD 1 TO elementIndex GIVING elementIndex
   END-PERFORM
-  MOVE tempEquation(equationCursor) TO Equation(equationCursor)
+  MOVE elementCursor TO elementIndex
+  PERFORM UNTIL elementIndex > NumColumns
+    MOVE tempElement(equationCursor, elementIndex)
+      TO element(equationCursor, elementIndex)
+    ADD 1 TO elementIndex
+  END-PERFORM
   PERFORM Show.
 
 Swap.
-  IF element(equationCursor + 1, elementCursor) NOT EQUAL TO 0
-    MOVE equation(equationCursor) TO tempEquation(equationCursor)
-    MOVE equation(equationCursor + 1) TO Equation(equationCursor)
-    MOVE tempEquation(equationCursor) TO Equation(equationCursor + 1)
+  IF swapFromRow NOT EQUAL TO equationCursor
+    MOVE 1 TO elementIndex
+    PERFORM UNTIL elementIndex > NumColumns
+      MOVE element(equationCursor, elementIndex)
+        TO tempElement(equationCursor, elementIndex)
+      MOVE element(swapFromRow, elementIndex)
+        TO element(equationCursor, elementIndex)
+      MOVE tempElement(equationCursor, elementIndex)
+        TO element(swapFromRow, elementIndex)
+      ADD 1 TO elementIndex
+    END-PERFORM
   END-IF
   PERFORM Show.
 
@@ -163,10 +262,10 @@ Swap.
 Show.
   MOVE 1 TO equationIndex
   MOVE 1 TO elementIndex
-  PERFORM UNTIL equationIndex > 3
-    PERFORM UNTIL elementIndex > 4
-      DISPLAY "[" element(equationIndex, elementIndex) "]" WITH NO ADVANCING      
-      ADD 1 TO elementIndex GIVING elementIndex      
+  PERFORM UNTIL equationIndex > NumEquations
+    PERFORM UNTIL elementIndex > NumColumns
+      DISPLAY "[" element(equationIndex, elementIndex) "]" WITH NO ADVANCING
+      ADD 1 TO elementIndex GIVING elementIndex
     END-PERFORM
     DISPLAY ""
     MOVE 1 TO elementIndex
@@ -177,8 +276,8 @@ Show.
 Populate.
   MOVE 1 TO equationIndex
   MOVE 1 TO elementIndex
-  PERFORM UNTIL equationIndex > 3
-    PERFORM UNTIL elementIndex > 4
+  PERFORM UNTIL equationIndex > NumEquations
+    PERFORM UNTIL elementIndex > NumColumns
       MOVE populator TO element(equationIndex, elementIndex)
       ADD 1 TO elementIndex GIVING elementIndex
       ADD 1 TO populator GIVING populator
@@ -187,3 +286,49 @@ Populate.
     ADD 1 TO equationIndex GIVING equationIndex
   END-PERFORM.
 
+*> Equations.dat format: a header record holding NumEquations, followed by
+*> NumEquations * (NumEquations + 1) coefficient records in row-major order
+*> (each equation's unknowns, then its right-hand side).
+LoadEquations.
+  OPEN INPUT EquationsFile
+  IF EquationsFileStatus EQUAL TO "00"
+    READ EquationsFile
+      AT END SET EndOfEquationsFile TO TRUE
+    END-READ
+    IF NOT EndOfEquationsFile
+      MOVE EqValue TO NumEquations
+      IF NumEquations > MaxEquations
+        DISPLAY "Equations.dat asks for " NumEquations
+                " equations, more than the " MaxEquations
+                " this program supports -- ignoring the file."
+        MOVE 3 TO NumEquations
+       ELSE
+        COMPUTE NumColumns = NumEquations + 1
+        MOVE 1 TO equationIndex
+        MOVE 1 TO elementIndex
+        PERFORM UNTIL equationIndex > NumEquations
+          PERFORM UNTIL elementIndex > NumColumns
+            READ EquationsFile
+              AT END SET EndOfEquationsFile TO TRUE
+            END-READ
+            IF NOT EndOfEquationsFile
+              MOVE EqValue TO element(equationIndex, elementIndex)
+            END-IF
+            ADD 1 TO elementIndex
+          END-PERFORM
+          MOVE 1 TO elementIndex
+          ADD 1 TO equationIndex
+        END-PERFORM
+        IF EndOfEquationsFile
+          DISPLAY "Equations.dat ran out of coefficient records before "
+                  "all " NumEquations " equations were read -- "
+                  "ignoring the file."
+          MOVE 3 TO NumEquations
+         ELSE
+          MOVE "Y" TO LoadedFromFile
+          DISPLAY "Loaded " NumEquations " equations from Equations.dat."
+        END-IF
+      END-IF
+    END-IF
+    CLOSE EquationsFile
+  END-IF.
