@@ -7,10 +7,25 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Beleggen.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ProjectionFile ASSIGN TO "BeleggenProjection.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AuditLogFile ASSIGN TO "AuditLog.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS AuditLogFileStatus.
+
        DATA DIVISION.
        FILE SECTION.
+       FD ProjectionFile.
+       01  ProjectionLine              PIC X(120).
+
+       FD AuditLogFile.
+           COPY AuditLogRecord.
 
        WORKING-STORAGE SECTION.
+           COPY AuditLogData.
        01  maand                  PIC 999             VALUE 0.
        01  maandEP                PIC ZZ9.
 
@@ -23,44 +38,235 @@
        01  koersstijging          PIC 99V9999         VALUE 0.015.
        01  koersstijgingEP        PIC BBBB9.99.
 
+       01  inflatie               PIC 99V9999         VALUE 0.005.
+       01  inflatieEP             PIC BBBB9.99.
+
+       01  dividendBelasting      PIC 99V9999         VALUE 0.15.
+       01  dividendBelastingEP    PIC BBB99.99.
+
        01  vermogen               PIC 9(7)V99         VALUE 0.
        01  vermogenEP             PIC $,$$$,$$9.99.
 
+       01  reeelVermogen          PIC 9(7)V99         VALUE 0.
+       01  reeelVermogenEP        PIC $,$$$,$$9.99.
+
+       01  cumulatieveInflatie    PIC 9(4)V9999        VALUE 1.0000.
+
        01  quotient               PIC 99.
        01  rem                    PIC 9.
-       01  dividenFactor          PIC 99V99.
+       01  dividendFactorNetto    PIC 99V9999.
        01  koersstijgingFactor    PIC 99V99.
+       01  inflatieFactor         PIC 99V9999.
+
+      *> Side-by-side scenario comparison: a second, independently
+      *> parameterized run of the same projection, accumulated in
+      *> parallel with the primary scenario above.
+       01  VergelijkModus         PIC X               VALUE "N".
+           88 VergelijkScenarios                      VALUE "Y".
+
+       01  inleg2                 PIC 9(4)V99         VALUE 0100.00.
+       01  dividend2              PIC 99V9999         VALUE 0.012.
+       01  koersstijging2         PIC 99V9999         VALUE 0.015.
+       01  vermogen2              PIC 9(7)V99         VALUE 0.
+       01  vermogen2EP            PIC $,$$$,$$9.99.
+       01  dividendFactorNetto2   PIC 99V9999.
+       01  koersstijgingFactor2   PIC 99V99.
+
+      *> A third, optional column, so the comparison report can show
+      *> "two or three parameter sets at once" as asked for, not just
+      *> two.
+       01  VergelijkModus3        PIC X               VALUE "N".
+           88 VergelijkScenario3                      VALUE "Y".
+
+       01  inleg3                 PIC 9(4)V99         VALUE 0100.00.
+       01  dividend3              PIC 99V9999         VALUE 0.012.
+       01  koersstijging3         PIC 99V9999         VALUE 0.015.
+       01  vermogen3              PIC 9(7)V99         VALUE 0.
+       01  vermogen3EP            PIC $,$$$,$$9.99.
+       01  dividendFactorNetto3   PIC 99V9999.
+       01  koersstijgingFactor3   PIC 99V99.
 
        PROCEDURE DIVISION.
        Begin.
+           PERFORM OpenAuditLog
+           MOVE "Beleggen" TO AuditProgramName
+           MOVE "START"    TO AuditEventType
+           PERFORM LogAuditEvent
+
            DISPLAY "We gaan uitrekenen hoe snel we vermogen op kunnen "
                     "bouwen."
+           PERFORM AcceptInputs
+
            MOVE inleg TO inlegEP
            DISPLAY "Inleg per maand:            " inlegEP
            MULTIPLY dividend BY 100 GIVING dividendEP
            DISPLAY "Dividend per kwartaal:      " dividendEP " %"
            MULTIPLY koersstijging BY 100 GIVING koersstijgingEP
            DISPLAY "Koersstijging per kwartaal: " koersstijgingEP " %"
+           MULTIPLY inflatie BY 100 GIVING inflatieEP
+           DISPLAY "Inflatie per kwartaal:      " inflatieEP " %"
+           MULTIPLY dividendBelasting BY 100 GIVING dividendBelastingEP
+           DISPLAY "Dividendbelasting:          " dividendBelastingEP
+                   " %"
            DISPLAY "**************************************"
            DISPLAY" "
 
-           ADD 1.00 to dividend GIVING dividenFactor
-           Add 1.00 to koersstijging GIVING koersstijgingFactor
+           COMPUTE dividendFactorNetto =
+                   1 + dividend * (1 - dividendBelasting)
+           ADD 1.00 TO koersstijging GIVING koersstijgingFactor
+           ADD 1.00 TO inflatie GIVING inflatieFactor
+
+           IF VergelijkScenarios
+             COMPUTE dividendFactorNetto2 =
+                     1 + dividend2 * (1 - dividendBelasting)
+             ADD 1.00 TO koersstijging2 GIVING koersstijgingFactor2
+           END-IF
+
+           IF VergelijkScenario3
+             COMPUTE dividendFactorNetto3 =
+                     1 + dividend3 * (1 - dividendBelasting)
+             ADD 1.00 TO koersstijging3 GIVING koersstijgingFactor3
+           END-IF
+
+           OPEN OUTPUT ProjectionFile
 
            PERFORM UNTIL maand > 360
              DIVIDE maand by 3 GIVING quotient REMAINDER rem
-             IF (rem EQUALS 0)
-               MULTIPLY vermogen BY dividenFactor GIVING vermogen
+             IF (rem EQUAL TO 0)
+               MULTIPLY vermogen BY dividendFactorNetto GIVING vermogen
                MULTIPLY vermogen BY koersstijgingFactor GIVING vermogen
+               MULTIPLY cumulatieveInflatie BY inflatieFactor
+                       GIVING cumulatieveInflatie
+               IF VergelijkScenarios
+                 MULTIPLY vermogen2 BY dividendFactorNetto2
+                         GIVING vermogen2
+                 MULTIPLY vermogen2 BY koersstijgingFactor2
+                         GIVING vermogen2
+               END-IF
+               IF VergelijkScenario3
+                 MULTIPLY vermogen3 BY dividendFactorNetto3
+                         GIVING vermogen3
+                 MULTIPLY vermogen3 BY koersstijgingFactor3
+                         GIVING vermogen3
+               END-IF
              END-IF
 
+             COMPUTE reeelVermogen = vermogen / cumulatieveInflatie
+
              MOVE maand TO maandEP
              MOVE vermogen TO vermogenEP
-             DISPLAY "Vermogen na maand " maandEP " : " vermogenEP
+             MOVE reeelVermogen TO reeelVermogenEP
+             PERFORM WriteProjectionLine
+
              ADD inleg TO vermogen
+             IF VergelijkScenarios
+               ADD inleg2 TO vermogen2
+             END-IF
+             IF VergelijkScenario3
+               ADD inleg3 TO vermogen3
+             END-IF
              ADD 1 TO maand
            END-PERFORM
 
+           CLOSE ProjectionFile
+
+           MOVE "END"  TO AuditEventType
+           MOVE maand  TO AuditRecordCount
+           PERFORM LogAuditEvent
+           CLOSE AuditLogFile
 
            STOP RUN.
+
+      *> Inleg, dividend, koersstijging, inflatie and dividendbelasting
+      *> used to only come from the WORKING-STORAGE VALUE clauses above;
+      *> ACCEPT them instead so a scenario can be modeled without
+      *> recompiling.
+       AcceptInputs.
+           DISPLAY "Inleg per maand (bv. 0100.00): " WITH NO ADVANCING
+           ACCEPT inleg
+           DISPLAY "Dividend per kwartaal (bv. 0.0120): "
+                   WITH NO ADVANCING
+           ACCEPT dividend
+           DISPLAY "Koersstijging per kwartaal (bv. 0.0150): "
+                   WITH NO ADVANCING
+           ACCEPT koersstijging
+           DISPLAY "Inflatie per kwartaal (bv. 0.0050): "
+                   WITH NO ADVANCING
+           ACCEPT inflatie
+           DISPLAY "Dividendbelasting (bv. 0.1500): "
+                   WITH NO ADVANCING
+           ACCEPT dividendBelasting
+
+           DISPLAY "Tweede scenario ter vergelijking? (Y/N): "
+                   WITH NO ADVANCING
+           ACCEPT VergelijkModus
+           IF VergelijkScenarios
+             DISPLAY "Scenario 2 - inleg per maand: "
+                     WITH NO ADVANCING
+             ACCEPT inleg2
+             DISPLAY "Scenario 2 - dividend per kwartaal: "
+                     WITH NO ADVANCING
+             ACCEPT dividend2
+             DISPLAY "Scenario 2 - koersstijging per kwartaal: "
+                     WITH NO ADVANCING
+             ACCEPT koersstijging2
+
+             DISPLAY "Derde scenario ter vergelijking? (Y/N): "
+                     WITH NO ADVANCING
+             ACCEPT VergelijkModus3
+             IF VergelijkScenario3
+               DISPLAY "Scenario 3 - inleg per maand: "
+                       WITH NO ADVANCING
+               ACCEPT inleg3
+               DISPLAY "Scenario 3 - dividend per kwartaal: "
+                       WITH NO ADVANCING
+               ACCEPT dividend3
+               DISPLAY "Scenario 3 - koersstijging per kwartaal: "
+                       WITH NO ADVANCING
+               ACCEPT koersstijging3
+             END-IF
+           END-IF.
+
+      *> Every projected month now goes to BeleggenProjection.dat as
+      *> well as the terminal, with both nominal and inflation-adjusted
+      *> ("reeel") vermogen, and the comparison scenario's column when
+      *> VergelijkScenarios is on.
+       WriteProjectionLine.
+           MOVE SPACES TO ProjectionLine
+           IF VergelijkScenario3
+             MOVE vermogen2 TO vermogen2EP
+             MOVE vermogen3 TO vermogen3EP
+             DISPLAY "Vermogen na maand " maandEP " : " vermogenEP
+                     " (reeel: " reeelVermogenEP ")  Scenario 2: "
+                     vermogen2EP "  Scenario 3: " vermogen3EP
+             STRING "Maand " maandEP
+                    " Vermogen: " vermogenEP
+                    " Reeel: " reeelVermogenEP
+                    " Scenario2: " vermogen2EP
+                    " Scenario3: " vermogen3EP
+                    DELIMITED BY SIZE INTO ProjectionLine
+            ELSE
+             IF VergelijkScenarios
+               MOVE vermogen2 TO vermogen2EP
+               DISPLAY "Vermogen na maand " maandEP " : " vermogenEP
+                       " (reeel: " reeelVermogenEP ")  Scenario 2: "
+                       vermogen2EP
+               STRING "Maand " maandEP
+                      " Vermogen: " vermogenEP
+                      " Reeel: " reeelVermogenEP
+                      " Scenario2: " vermogen2EP
+                      DELIMITED BY SIZE INTO ProjectionLine
+              ELSE
+               DISPLAY "Vermogen na maand " maandEP " : " vermogenEP
+                       " (reeel: " reeelVermogenEP ")"
+               STRING "Maand " maandEP
+                      " Vermogen: " vermogenEP
+                      " Reeel: " reeelVermogenEP
+                      DELIMITED BY SIZE INTO ProjectionLine
+             END-IF
+           END-IF
+           WRITE ProjectionLine.
+
+           COPY AuditLog.
+
        END PROGRAM Beleggen.
