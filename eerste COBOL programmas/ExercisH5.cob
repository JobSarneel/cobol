@@ -1,39 +1,113 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID.  Listing4-2.
-AUTHOR.  Michael Coughlan.
-*> Accepts two numbers from the user, multiplies them together
-*> and then displays the result. 
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01  Num1           PIC 9       VALUE 5.
-01  Num2           PIC 9       VALUE 4.
-01  Result         PIC --99.99 VALUE ZEROS.
-01  Operator       PIC X       VALUE "-".
-  88 ValidOperator VALUES "*", "/", "+", "-".
-  
-PROCEDURE DIVISION.
-CalculateResult.
-  DISPLAY "Enter a single digit number: " WITH NO ADVANCING
-  ACCEPT Num1
-  DISPLAY "Enter a single digit number: " WITH NO ADVANCING
-  ACCEPT Num2 
-  DISPLAY "Enter an operator (-, +, / or *): " WITH NO ADVANCING
-  ACCEPT Operator
-
-  DISPLAY "Num1 is: " Num1
-  DISPLAY "Num2 is: " Num2
-
-  EVALUATE Operator
-    WHEN   "-" SUBTRACT Num2 FROM Num1 GIVING Result
-    WHEN   "+" ADD      Num2 TO   Num1 GIVING Result
-    WHEN   "/" DIVIDE   Num1 BY   Num2 GIVING Result ROUNDED
-    WHEN   "*" MULTIPLY Num2 BY   Num1 GIVING Result
-    WHEN   OTHER 
-      DISPLAY Operator " is not a valid operator. Program will terminate."
-      STOP RUN
-  END-EVALUATE
-
-  DISPLAY "Result is: " Result
-
-  STOP RUN.
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing4-2.
+AUTHOR.  Michael Coughlan.
+*> Accepts two numbers from the user, multiplies them together
+*> and then displays the result.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TransactionFile ASSIGN TO "CalculatorTransactions.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT ResultFile ASSIGN TO "CalculatorResults.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ResultFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD TransactionFile.
+01 TransactionRecord.
+   88 EndOfTransactionFile VALUE HIGH-VALUES.
+   02 TxNum1               PIC S9(3)V99.
+   02 TxNum2               PIC S9(3)V99.
+   02 TxOperator           PIC X.
+
+FD ResultFile.
+01 ResultRecord.
+   02 ResNum1              PIC S9(3)V99.
+   02 ResOperator          PIC X.
+   02 ResNum2              PIC S9(3)V99.
+   02 ResResult            PIC -(5)9.99.
+
+WORKING-STORAGE SECTION.
+01 ResultFileStatus PIC XX VALUE "00".
+01  Num1           PIC S9(3)V99   VALUE 5.
+01  Num2           PIC S9(3)V99   VALUE 4.
+01  Quotient       PIC S9(6)      VALUE ZEROS.
+01  Result         PIC -(5)9.99   VALUE ZEROS.
+01  Operator       PIC X       VALUE "-".
+  88 ValidOperator VALUES "*", "/", "+", "-", "%", "^".
+01  BatchMode      PIC X       VALUE "N".
+  88 BatchWithFile VALUE "Y".
+
+PROCEDURE DIVISION.
+CalculateResult.
+  DISPLAY "Process a file of transactions? (Y/N): " WITH NO ADVANCING
+  ACCEPT BatchMode
+  IF BatchWithFile
+    PERFORM RunBatch
+   ELSE
+    DISPLAY "Enter a number (decimals allowed): " WITH NO ADVANCING
+    ACCEPT Num1
+    DISPLAY "Enter a number (decimals allowed): " WITH NO ADVANCING
+    ACCEPT Num2
+    DISPLAY "Enter an operator (-, +, /, *, % or ^): "
+            WITH NO ADVANCING
+    ACCEPT Operator
+
+    DISPLAY "Num1 is: " Num1
+    DISPLAY "Num2 is: " Num2
+
+    PERFORM DoCalculation
+  END-IF
+
+  STOP RUN.
+
+*> Shared by the interactive flow and RunBatch so both compute the
+*> same way -- same reuse pattern as Gcd's Algorithm paragraph.
+DoCalculation.
+  EVALUATE Operator
+    WHEN   "-" SUBTRACT Num2 FROM Num1 GIVING Result
+    WHEN   "+" ADD      Num2 TO   Num1 GIVING Result
+    WHEN   "/" DIVIDE   Num1 BY   Num2 GIVING Result ROUNDED
+    WHEN   "*" MULTIPLY Num2 BY   Num1 GIVING Result
+    WHEN   "%" DIVIDE   Num1 BY   Num2 GIVING Quotient
+                                  REMAINDER Result
+    WHEN   "^" COMPUTE  Result = Num1 ** Num2
+    WHEN   OTHER
+      DISPLAY Operator " is not a valid operator. Program will terminate."
+      STOP RUN
+  END-EVALUATE
+
+  DISPLAY "Result is: " Result.
+
+RunBatch.
+  OPEN INPUT TransactionFile
+  OPEN OUTPUT ResultFile
+  IF ResultFileStatus NOT EQUAL TO "00"
+    DISPLAY "Could not create CalculatorResults.dat, status: "
+            ResultFileStatus
+    DISPLAY "Abending."
+    STOP RUN
+  END-IF
+  READ TransactionFile
+    AT END SET EndOfTransactionFile TO TRUE
+  END-READ
+  PERFORM UNTIL EndOfTransactionFile
+    MOVE TxNum1     TO Num1
+    MOVE TxNum2     TO Num2
+    MOVE TxOperator TO Operator
+    DISPLAY "Num1 is: " Num1
+    DISPLAY "Num2 is: " Num2
+    PERFORM DoCalculation
+    MOVE Num1     TO ResNum1
+    MOVE Operator TO ResOperator
+    MOVE Num2     TO ResNum2
+    MOVE Result   TO ResResult
+    WRITE ResultRecord
+    READ TransactionFile
+      AT END SET EndOfTransactionFile TO TRUE
+    END-READ
+  END-PERFORM
+  CLOSE TransactionFile
+  CLOSE ResultFile.
