@@ -1,17 +1,71 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Stars.
 AUTHOR. Job Sarneel.
+*> Prints a pyramid of asterisks using the PIC * check-protection
+*> trick: COMPUTE a power of ten into a check-protected field (so its
+*> leading zeros become asterisks), then INSPECT away the "1" and "0"
+*> digits that are left, leaving only the asterisks.
+*> Height used to be hardcoded at 5 (a single PIC ***** field); it's
+*> now ACCEPTed, up to MaxHeight, with the field sized to MaxHeight and
+*> only its rightmost Width characters displayed per row.
 
 DATA DIVISION.
 WORKING-STORAGE SECTION.
-01 Stars      PIC *****.
-01 NumOfStars PIC 9.
+01 MaxHeight   PIC 9        VALUE 8.
+01 Height      PIC 9        VALUE 5.
+01 Width       PIC 9.
+01 StartPos    PIC 9.
+01 Stars       PIC *(9).
+01 NumOfStars  PIC S9.
+01 NumOfStarsEP PIC 9.
+01 StartDescent PIC S9.
+
+01 PyramidMode PIC X        VALUE "A".
+   88 DescendingMode        VALUE "D".
+   88 DiamondMode           VALUE "M".
 
 PROCEDURE DIVISION.
 Begin.
-  PERFORM VARYING NumOfStars FROM 0 BY 1 UNTIL NumOfStars > 5
-    COMPUTE Stars = 10 ** (4 - NumOfStars)
-    INSPECT Stars CONVERTING "10" TO SPACES
-    DISPLAY NumOfStars " = " Stars
-  END-PERFORM
-  STOP RUN.
\ No newline at end of file
+  DISPLAY "Pyramid height (1-8, default 5): " WITH NO ADVANCING
+  ACCEPT Height
+  IF Height = 0 OR Height > MaxHeight
+    MOVE 5 TO Height
+  END-IF
+  COMPUTE Width = Height + 1
+  COMPUTE StartPos = (MaxHeight + 1) - Width + 1
+
+  DISPLAY "Ascending, Descending, or diaMond pyramid? (A/D/M): "
+          WITH NO ADVANCING
+  ACCEPT PyramidMode
+
+  EVALUATE TRUE
+    WHEN DescendingMode
+      PERFORM DescendingPyramid
+    WHEN DiamondMode
+      PERFORM AscendingPyramid
+      COMPUTE StartDescent = Height - 1
+      PERFORM VARYING NumOfStars FROM StartDescent BY -1
+              UNTIL NumOfStars < 0
+        PERFORM PrintRow
+      END-PERFORM
+    WHEN OTHER
+      PERFORM AscendingPyramid
+  END-EVALUATE
+
+  STOP RUN.
+
+AscendingPyramid.
+  PERFORM VARYING NumOfStars FROM 0 BY 1 UNTIL NumOfStars > Height
+    PERFORM PrintRow
+  END-PERFORM.
+
+DescendingPyramid.
+  PERFORM VARYING NumOfStars FROM Height BY -1 UNTIL NumOfStars < 0
+    PERFORM PrintRow
+  END-PERFORM.
+
+PrintRow.
+  COMPUTE Stars = 10 ** (Height - NumOfStars - 1)
+  INSPECT Stars CONVERTING "10" TO SPACES
+  MOVE NumOfStars TO NumOfStarsEP
+  DISPLAY NumOfStarsEP " = " Stars(StartPos : Width).
