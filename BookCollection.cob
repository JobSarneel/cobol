@@ -5,49 +5,296 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
    SELECT BookFile ASSIGN TO "Book.dat"
-          ORGANIZATION IS SEQUENTIAL.
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS BSN
+          FILE STATUS IS BookFileStatus.
+   SELECT LoanFile ASSIGN TO "BookLoan.dat"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS LoanBSN
+          FILE STATUS IS LoanFileStatus.
+   SELECT SortFile ASSIGN TO "SortWork.tmp".
+   SELECT AuditLogFile ASSIGN TO "AuditLog.dat"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS AuditLogFileStatus.
 
 DATA DIVISION.
 FILE SECTION.
 FD BookFile.
 01 BookDetails.
    88  EndOfBookFile                    VALUE HIGH-VALUES.
-   02  BSN                   PIC X(17). 
+   02  BSN                   PIC X(17).
    02  BookAuthor.
-       03 AuthSurname        PIC X(15).       
+       03 AuthSurname        PIC X(15).
        03 AuthForename       PIC X(10).
        03 AuthMiddleInitials PIC X(6).
-   02  BookTitle             PIC X(25).       
-   02  BookPublisher         PIC X(35). 
-   02  BookEdition           PIC X(2).  
-   02  BookYearOfAppearance  PIC X(4).  
+   02  BookTitle             PIC X(25).
+   02  BookPublisher         PIC X(35).
+   02  BookEdition           PIC X(2).
+   02  BookYearOfAppearance  PIC X(4).
+
+FD LoanFile.
+01 LoanRecord.
+   88  EndOfLoanFile                    VALUE HIGH-VALUES.
+   02  LoanBSN               PIC X(17).
+   02  LoanBorrower          PIC X(30).
+   02  LoanDate              PIC 9(8).
+   02  LoanDueDate           PIC 9(8).
+   02  LoanReturnDate        PIC 9(8).
+
+SD SortFile.
+01 SortRecord.
+   88  EndOfSortFile                    VALUE HIGH-VALUES.
+   02  SortPublisher         PIC X(35).
+   02  SortYear              PIC X(4).
+
+FD AuditLogFile.
+COPY AuditLogRecord.
 
 WORKING-STORAGE SECTION.
-01 cv                        PIC X      VALUE ZERO.
+COPY AuditLogData.
+01 LoanFileStatus            PIC XX     VALUE "00".
+
+01 PrevPublisher             PIC X(35)  VALUE SPACES.
+01 PublisherTotal            PIC 9(4)   VALUE ZERO.
+01 PublisherLine.
+   02 FILLER                 PIC X(2)   VALUE SPACES.
+   02 PrnPublisher           PIC X(35).
+   02 FILLER                 PIC X(3)   VALUE SPACES.
+   02 PrnPublisherTotal      PIC ZZZ9.
+
+01 PrevYear                  PIC X(4)   VALUE SPACES.
+01 YearTotal                 PIC 9(4)   VALUE ZERO.
+01 YearLine.
+   02 FILLER                 PIC X(2)   VALUE SPACES.
+   02 PrnYear                PIC X(4).
+   02 FILLER                 PIC X(3)   VALUE SPACES.
+   02 PrnYearTotal           PIC ZZZ9.
+01 BookFileStatus            PIC XX     VALUE "00".
+*> Shared "press <key> to do this, <key> to do that" loop -- see
+*> copybooks/ContinueOrQuit.cpy.
+COPY ContinueOrQuitData.
+01 modeChoice                PIC X      VALUE ZERO.
+01 findChoice                PIC X      VALUE ZERO.
+01 searchBSN                 PIC X(17)  VALUE SPACES.
+01 searchSurname             PIC X(15)  VALUE SPACES.
+01 foundAnyMatch             PIC X      VALUE "N".
+   88 NoMatchFound                      VALUE "N".
+
+01 BSNCheckStatus            PIC X      VALUE "N".
+   88 BSNIsValid                        VALUE "Y".
+01 BSNDigitIndex             PIC 99.
+01 BSNOneDigit                PIC 9.
+01 BSNSum                    PIC 9(4).
+01 BSNRemainder               PIC 9.
+01 BSNComputedCheck          PIC 9.
+01 BSNCheckDigit              PIC 9.
+
+01 DueDateYear               PIC 9(4).
+01 DueDateMonth              PIC 99.
+01 DueDateDay                PIC 99.
+01 DueDateValid              PIC X      VALUE "N".
+   88 DueDateIsValid                    VALUE "Y".
 
 PROCEDURE DIVISION.
 Begin.
-   OPEN EXTEND BookFile
-   PERFORM GetBookData   
+   PERFORM OpenAuditLog
+   MOVE "BookCollection" TO AuditProgramName
+   MOVE "START"          TO AuditEventType
+   PERFORM LogAuditEvent
+
+   PERFORM MainMenu
+
+   MOVE "END" TO AuditEventType
+   PERFORM LogAuditEvent
+   CLOSE AuditLogFile
+   STOP RUN.
+
+MainMenu.
+   DISPLAY "Press 'a' to add books, 'f' to find a book, 'l' to "
+           "list all books, 'o' to loan one out, 'r' to "
+           "register a return, or 'p' for the publisher/year "
+           "report: " WITH NO ADVANCING
+   ACCEPT modeChoice
+   EVALUATE modeChoice
+     WHEN "a" PERFORM AddBooks
+     WHEN "f" PERFORM FindBook
+     WHEN "l" PERFORM ListAllBooks
+     WHEN "o" PERFORM LoanOutBook
+     WHEN "r" PERFORM RegisterReturn
+     WHEN "p" PERFORM PublisherYearReport
+     WHEN OTHER
+       DISPLAY "That's not an 'a', 'f', 'l', 'o', 'r' or 'p'. Try again."
+       PERFORM MainMenu
+   END-EVALUATE.
+
+AddBooks.
+   PERFORM OpenBookFileIO
+   PERFORM GetBookData
    CLOSE BookFile
    DISPLAY "************* End of Input ****************"
+   PERFORM ListAllBooks.
 
-   OPEN INPUT BookFile     
-   READ BookFile
+ListAllBooks.
+   PERFORM OpenBookFileInput
+   PERFORM OpenLoanFileInput
+   READ BookFile NEXT RECORD
      AT END SET EndOfBookFile TO TRUE
    END-READ
+   PERFORM CheckBookFileStatus
    PERFORM UNTIL EndOfBookFile
       DISPLAY BookDetails
-      READ bookFile
+      PERFORM ShowLoanStatus
+      READ BookFile NEXT RECORD
         AT END SET EndOfBookFile TO TRUE
       END-READ
+      PERFORM CheckBookFileStatus
    END-PERFORM
    CLOSE BookFile
-   STOP RUN.
-   
+   CLOSE LoanFile.
+
+FindBook.
+   DISPLAY "Find by (b) ISBN or (s) author surname: " WITH NO ADVANCING
+   ACCEPT findChoice
+   EVALUATE findChoice
+     WHEN "b"
+       DISPLAY "Enter the ISBN to find: " WITH NO ADVANCING
+       ACCEPT searchBSN
+       PERFORM FindByBSN
+     WHEN "s"
+       DISPLAY "Enter the author surname to find: " WITH NO ADVANCING
+       ACCEPT searchSurname
+       PERFORM FindBySurname
+     WHEN OTHER
+       DISPLAY "That's not a 'b' or an 's'. Try again."
+       PERFORM FindBook
+   END-EVALUATE.
+
+FindByBSN.
+   PERFORM OpenBookFileInput
+   PERFORM OpenLoanFileInput
+   MOVE searchBSN TO BSN
+   READ BookFile
+     INVALID KEY
+       DISPLAY "No book found with ISBN " searchBSN
+     NOT INVALID KEY
+       DISPLAY BookDetails
+       PERFORM ShowLoanStatus
+   END-READ
+   CLOSE BookFile
+   CLOSE LoanFile.
+
+FindBySurname.
+   MOVE "N" TO foundAnyMatch
+   PERFORM OpenBookFileInput
+   PERFORM OpenLoanFileInput
+   READ BookFile NEXT RECORD
+     AT END SET EndOfBookFile TO TRUE
+   END-READ
+   PERFORM CheckBookFileStatus
+   PERFORM UNTIL EndOfBookFile
+     IF AuthSurname = searchSurname
+       DISPLAY BookDetails
+       PERFORM ShowLoanStatus
+       MOVE "Y" TO foundAnyMatch
+     END-IF
+     READ BookFile NEXT RECORD
+       AT END SET EndOfBookFile TO TRUE
+     END-READ
+     PERFORM CheckBookFileStatus
+   END-PERFORM
+   CLOSE BookFile
+   CLOSE LoanFile
+   IF NoMatchFound
+     DISPLAY "No book found with author surname " searchSurname
+   END-IF.
+
+ShowLoanStatus.
+   MOVE BSN TO LoanBSN
+   READ LoanFile
+     INVALID KEY
+       DISPLAY "   Status: available (never loaned)"
+     NOT INVALID KEY
+       IF LoanReturnDate = ZEROS
+         DISPLAY "   Status: on loan to " LoanBorrower
+                 " - due " LoanDueDate
+        ELSE
+         DISPLAY "   Status: available (last returned "
+                 LoanReturnDate ")"
+       END-IF
+   END-READ.
+
+LoanOutBook.
+   DISPLAY "Enter the ISBN of the book to loan out: " WITH NO ADVANCING
+   ACCEPT searchBSN
+   PERFORM OpenLoanFileIO
+   MOVE searchBSN TO LoanBSN
+   READ LoanFile
+     INVALID KEY
+       PERFORM RecordNewLoan
+       WRITE LoanRecord
+         INVALID KEY
+           DISPLAY "Could not write loan record, status: "
+                   LoanFileStatus
+       END-WRITE
+     NOT INVALID KEY
+       IF LoanReturnDate = ZEROS
+         DISPLAY "That book is already on loan to " LoanBorrower
+        ELSE
+         PERFORM RecordNewLoan
+         REWRITE LoanRecord
+           INVALID KEY
+             DISPLAY "Could not update loan record, status: "
+                     LoanFileStatus
+         END-REWRITE
+       END-IF
+   END-READ
+   CLOSE LoanFile.
+
+RecordNewLoan.
+   DISPLAY "Enter borrower name: " WITH NO ADVANCING
+   ACCEPT LoanBorrower
+   ACCEPT LoanDate FROM DATE YYYYMMDD
+   PERFORM GetDueDate
+   MOVE ZEROS TO LoanReturnDate.
+
+GetDueDate.
+   DISPLAY "Enter due date (YYYYMMDD): " WITH NO ADVANCING
+   ACCEPT LoanDueDate
+   MOVE LoanDueDate(1:4) TO DueDateYear
+   MOVE LoanDueDate(5:2) TO DueDateMonth
+   MOVE LoanDueDate(7:2) TO DueDateDay
+   CALL "DateValidator" USING DueDateYear DueDateMonth DueDateDay
+                               DueDateValid
+   IF NOT DueDateIsValid
+     DISPLAY "That due date isn't a valid calendar date. "
+             "Please re-enter it."
+     ADD 1 TO AuditErrorCount
+     PERFORM GetDueDate
+   END-IF.
+
+RegisterReturn.
+   DISPLAY "Enter the ISBN of the book being returned: " WITH NO ADVANCING
+   ACCEPT searchBSN
+   PERFORM OpenLoanFileIO
+   MOVE searchBSN TO LoanBSN
+   READ LoanFile
+     INVALID KEY
+       DISPLAY "No loan record found for that ISBN."
+     NOT INVALID KEY
+       ACCEPT LoanReturnDate FROM DATE YYYYMMDD
+       REWRITE LoanRecord
+         INVALID KEY
+           DISPLAY "Could not update loan record, status: "
+                   LoanFileStatus
+       END-REWRITE
+       DISPLAY "Book marked as returned."
+   END-READ
+   CLOSE LoanFile.
+
 GetBookData.
-   DISPLAY "Enter ISBN:                     " WITH NO ADVANCING
-   ACCEPT BSN	
+   PERFORM GetISBN
    DISPLAY "Enter author's last name:       " WITH NO ADVANCING
    ACCEPT AuthSurname
    DISPLAY "Enter author's first name:      " WITH NO ADVANCING
@@ -63,17 +310,213 @@ GetBookData.
    DISPLAY "Enter book year of appearance:  " WITH NO ADVANCING
    ACCEPT BookYearOfAppearance
    WRITE BookDetails
+     INVALID KEY
+       DISPLAY "Could not write book record, status: " BookFileStatus
+   END-WRITE
+   ADD 1 TO AuditRecordCount
    PERFORM ContinueOrQuit.
 
-ContinueOrQuit.
-  DISPLAY "Press 'c' to continue entering another book or 'v' to view record: " WITH NO ADVANCING
-  ACCEPT cv
-  EVALUATE cv
-    WHEN "c" PERFORM GetBookData
-    WHEN "v" DISPLAY "OK, I'll show you your records now."      
-    WHEN OTHER
-      DISPLAY "That's not a 'c' or a 'q'. Try again."
-      PERFORM ContinueOrQuit
-  END-EVALUATE.
+GetISBN.
+   DISPLAY "Enter ISBN:                     " WITH NO ADVANCING
+   ACCEPT BSN
+   PERFORM ValidateBSN
+   IF NOT BSNIsValid
+     DISPLAY "That ISBN's check digit does not add up. Please re-enter it."
+     ADD 1 TO AuditErrorCount
+     PERFORM GetISBN
+    ELSE
+     READ BookFile
+       INVALID KEY
+         CONTINUE
+       NOT INVALID KEY
+         DISPLAY "A book with ISBN " BSN " is already in the "
+                 "collection. Please re-enter it."
+         ADD 1 TO AuditErrorCount
+         PERFORM GetISBN
+     END-READ
+   END-IF.
+
+ValidateBSN.
+   MOVE "N" TO BSNCheckStatus
+   IF BSN(1:13) IS NOT NUMERIC
+     DISPLAY "ISBN must start with 13 numeric digits."
+   ELSE
+     MOVE ZERO TO BSNSum
+     MOVE 1 TO BSNDigitIndex
+     PERFORM UNTIL BSNDigitIndex > 12
+       MOVE BSN(BSNDigitIndex:1) TO BSNOneDigit
+       IF FUNCTION MOD(BSNDigitIndex, 2) = 1
+         ADD BSNOneDigit TO BSNSum
+        ELSE
+         COMPUTE BSNSum = BSNSum + (BSNOneDigit * 3)
+       END-IF
+       ADD 1 TO BSNDigitIndex
+     END-PERFORM
+     MOVE FUNCTION MOD(BSNSum, 10) TO BSNRemainder
+     IF BSNRemainder = 0
+       MOVE 0 TO BSNComputedCheck
+      ELSE
+       SUBTRACT BSNRemainder FROM 10 GIVING BSNComputedCheck
+     END-IF
+     MOVE BSN(13:1) TO BSNCheckDigit
+     IF BSNComputedCheck = BSNCheckDigit
+       MOVE "Y" TO BSNCheckStatus
+     END-IF
+   END-IF.
+
+PublisherYearReport.
+   DISPLAY "=== Titles by publisher ==="
+   SORT SortFile ON ASCENDING KEY SortPublisher
+        INPUT PROCEDURE IS LoadSortRecords
+        OUTPUT PROCEDURE IS PrintPublisherReport
+   DISPLAY " "
+   DISPLAY "=== Titles by year of appearance ==="
+   SORT SortFile ON ASCENDING KEY SortYear
+        INPUT PROCEDURE IS LoadSortRecords
+        OUTPUT PROCEDURE IS PrintYearReport.
+
+LoadSortRecords.
+   PERFORM OpenBookFileInput
+   READ BookFile NEXT RECORD
+     AT END SET EndOfBookFile TO TRUE
+   END-READ
+   PERFORM CheckBookFileStatus
+   PERFORM UNTIL EndOfBookFile
+     MOVE BookPublisher TO SortPublisher
+     MOVE BookYearOfAppearance TO SortYear
+     RELEASE SortRecord
+     READ BookFile NEXT RECORD
+       AT END SET EndOfBookFile TO TRUE
+     END-READ
+     PERFORM CheckBookFileStatus
+   END-PERFORM
+   CLOSE BookFile.
+
+PrintPublisherReport.
+   MOVE SPACES TO PrevPublisher
+   MOVE ZERO TO PublisherTotal
+   RETURN SortFile AT END SET EndOfSortFile TO TRUE END-RETURN
+   MOVE SortPublisher TO PrevPublisher
+   PERFORM UNTIL EndOfSortFile
+     IF SortPublisher EQUAL TO PrevPublisher
+       ADD 1 TO PublisherTotal
+       RETURN SortFile AT END SET EndOfSortFile TO TRUE END-RETURN
+      ELSE
+       MOVE PublisherTotal TO PrnPublisherTotal
+       MOVE PrevPublisher TO PrnPublisher
+       DISPLAY PublisherLine
+       MOVE SortPublisher TO PrevPublisher
+       MOVE ZERO TO PublisherTotal
+       ADD 1 TO PublisherTotal
+       RETURN SortFile AT END SET EndOfSortFile TO TRUE END-RETURN
+     END-IF
+   END-PERFORM
+   MOVE PublisherTotal TO PrnPublisherTotal
+   MOVE PrevPublisher TO PrnPublisher
+   DISPLAY PublisherLine.
+
+PrintYearReport.
+   MOVE SPACES TO PrevYear
+   MOVE ZERO TO YearTotal
+   RETURN SortFile AT END SET EndOfSortFile TO TRUE END-RETURN
+   MOVE SortYear TO PrevYear
+   PERFORM UNTIL EndOfSortFile
+     IF SortYear EQUAL TO PrevYear
+       ADD 1 TO YearTotal
+       RETURN SortFile AT END SET EndOfSortFile TO TRUE END-RETURN
+      ELSE
+       MOVE YearTotal TO PrnYearTotal
+       MOVE PrevYear TO PrnYear
+       DISPLAY YearLine
+       MOVE SortYear TO PrevYear
+       MOVE ZERO TO YearTotal
+       ADD 1 TO YearTotal
+       RETURN SortFile AT END SET EndOfSortFile TO TRUE END-RETURN
+     END-IF
+   END-PERFORM
+   MOVE YearTotal TO PrnYearTotal
+   MOVE PrevYear TO PrnYear
+   DISPLAY YearLine.
+
+COPY ContinueOrQuit
+  REPLACING ==PROMPT-TEXT== BY
+              =="Press 'c' to continue entering another book or 'v' to view record: "==
+            ==KEY-1==        BY =="c"==
+            ==KEY-1-ACTION== BY ==PERFORM GetBookData==
+            ==KEY-2==        BY =="v"==
+            ==KEY-2-ACTION== BY
+              ==DISPLAY "OK, I'll show you your records now."==.
+
+*> Book.dat/BookLoan.dat are ORGANIZATION IS INDEXED, so unlike
+*> OPEN EXTEND on AuditLog.dat's LINE SEQUENTIAL file, opening them
+*> I-O or INPUT on a fresh install (no file written yet) fails rather
+*> than creating one. These paragraphs mirror AuditLog.cpy's own
+*> EXTEND-then-OUTPUT fallback: try the open that was asked for, and
+*> if that's the reason it failed, create the file and try again.
+OpenBookFileIO.
+   OPEN I-O BookFile
+   IF BookFileStatus EQUAL TO "35"
+     OPEN OUTPUT BookFile
+     CLOSE BookFile
+     OPEN I-O BookFile
+   END-IF
+   IF BookFileStatus NOT EQUAL TO "00"
+     DISPLAY "Could not open Book.dat, status: " BookFileStatus
+     DISPLAY "Abending."
+     STOP RUN
+   END-IF.
+
+OpenBookFileInput.
+   OPEN INPUT BookFile
+   IF BookFileStatus EQUAL TO "35"
+     OPEN OUTPUT BookFile
+     CLOSE BookFile
+     OPEN INPUT BookFile
+   END-IF
+   IF BookFileStatus NOT EQUAL TO "00"
+     DISPLAY "Could not open Book.dat, status: " BookFileStatus
+     DISPLAY "Abending."
+     STOP RUN
+   END-IF.
+
+OpenLoanFileIO.
+   OPEN I-O LoanFile
+   IF LoanFileStatus EQUAL TO "35"
+     OPEN OUTPUT LoanFile
+     CLOSE LoanFile
+     OPEN I-O LoanFile
+   END-IF
+   IF LoanFileStatus NOT EQUAL TO "00"
+     DISPLAY "Could not open BookLoan.dat, status: " LoanFileStatus
+     DISPLAY "Abending."
+     STOP RUN
+   END-IF.
+
+OpenLoanFileInput.
+   OPEN INPUT LoanFile
+   IF LoanFileStatus EQUAL TO "35"
+     OPEN OUTPUT LoanFile
+     CLOSE LoanFile
+     OPEN INPUT LoanFile
+   END-IF
+   IF LoanFileStatus NOT EQUAL TO "00"
+     DISPLAY "Could not open BookLoan.dat, status: " LoanFileStatus
+     DISPLAY "Abending."
+     STOP RUN
+   END-IF.
+
+*> Sequential READ NEXT RECORD's AT END clause already handles the
+*> ordinary end-of-file case; this catches everything else (a real
+*> I/O error) the way ideTest.cob's CheckSampleFileStatus does for
+*> SampleFile.
+CheckBookFileStatus.
+   IF BookFileStatus NOT EQUAL TO "00" AND
+      BookFileStatus NOT EQUAL TO "10"
+     DISPLAY "File error on Book.dat, status: " BookFileStatus
+     DISPLAY "Abending."
+     STOP RUN
+   END-IF.
+
+COPY AuditLog.
 
 
