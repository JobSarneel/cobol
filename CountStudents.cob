@@ -4,9 +4,19 @@ AUTHOR. Job Sarneel.
 
 ENVIRONMENT DIVISION. 
 INPUT-OUTPUT SECTION. 
-FILE-CONTROL. 
+FILE-CONTROL.
     SELECT Entrants ASSIGN TO "Entrants.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT RejectFile ASSIGN TO "RejectedEntrants.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT PriorYear ASSIGN TO "PriorYear.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CheckpointFile ASSIGN TO "CountStudents.ckpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CheckpointFileStatus.
+    SELECT AuditLogFile ASSIGN TO "AuditLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AuditLogFileStatus.
 
 DATA DIVISION.
 FILE SECTION.
@@ -17,7 +27,70 @@ FD Entrants.
    02 CourseCode         PIC X(5).
    02 Gender             PIC X.
 
+FD RejectFile.
+01 RejectRecord.
+   02 RejStudentId       PIC 9(8).
+   02 RejCourseCode      PIC X(5).
+   02 RejReason          PIC X(20).
+
+FD PriorYear.
+01 PriorSummaryRecord.
+   88 EndOfPriorYearFile VALUE HIGH-VALUES.
+   02 PriorCourseCode    PIC X(5).
+   02 PriorCount         PIC 9(3).
+
+FD CheckpointFile.
+01 CheckpointRecord.
+   02 CkptStudentId            PIC 9(8).
+   02 CkptCourseCode           PIC X(5).
+   02 CkptCourseTotal          PIC 9(3).
+   02 CkptCourseTotalMale      PIC 9(3).
+   02 CkptCourseTotalFemale    PIC 9(3).
+   02 CkptCourseTotalOther     PIC 9(3).
+   02 CkptFinalTotal           PIC 9(3).
+   02 CkptErrorCount           PIC 9(3).
+   02 CkptResultTableCount     PIC 9.
+   02 CkptResultTable.
+      03 CkptResultEntry       OCCURS 8 TIMES.
+         04 CkptResultCourseCode  PIC X(5).
+         04 CkptResultCourseTotal PIC 9(3).
+         04 CkptResultMale        PIC 9(3).
+         04 CkptResultFemale      PIC 9(3).
+         04 CkptResultOther       PIC 9(3).
+
+FD AuditLogFile.
+COPY AuditLogRecord.
+
 WORKING-STORAGE SECTION.
+01 CheckpointFileStatus  PIC XX.
+COPY AuditLogData.
+01 RecordsSinceCheckpoint PIC 9(3)    VALUE ZERO.
+01 ResumeMode            PIC X        VALUE "N".
+   88 ResumeFromCheckpoint            VALUE "Y".
+01 CourseMasterTable.
+   02 CourseMasterCode   PIC X(5)     OCCURS 8 TIMES.
+01 CourseMasterIndex     PIC 9.
+01 CourseCodeValid       PIC X        VALUE "N".
+   88 CourseCodeIsValid               VALUE "Y".
+01 CompareMode           PIC X        VALUE "N".
+   88 CompareWithPriorYear            VALUE "Y".
+01 PriorCourseTable.
+   02 PriorTableEntry    OCCURS 8 TIMES.
+      03 PriorTableCode  PIC X(5).
+      03 PriorTableCount PIC 9(3).
+01 PriorTableIndex       PIC 9        VALUE ZERO.
+01 PriorLookupFound      PIC X        VALUE "N".
+   88 PriorLookupIsFound              VALUE "Y".
+01 PriorLookupCount      PIC 9(3)     VALUE ZERO.
+01 CourseResultTable.
+   02 ResultEntry        OCCURS 8 TIMES.
+      03 ResultCourseCode    PIC X(5).
+      03 ResultCourseTotal   PIC 9(3).
+      03 ResultMale          PIC 9(3).
+      03 ResultFemale        PIC 9(3).
+      03 ResultOther         PIC 9(3).
+01 ResultTableCount      PIC 9        VALUE ZERO.
+01 ResultTableIndex      PIC 9.
 01 HeadingLine1          PIC X(31)    VALUE "    First year entrants summary".
 01 HeadingLine2          PIC X(40)    VALUE "   Course code    Number of students".
 01 CourseLine.
@@ -25,10 +98,30 @@ WORKING-STORAGE SECTION.
    02 PrnCourseCode      PIC X(5).
    02 FILLER             PIC X(10)    VALUE SPACES.
    02 PrnNmbrStudents    PIC 9(3).
+   02 FILLER             PIC X(3)     VALUE SPACES.
+   02 PrnPercent         PIC ZZ9.
+   02 FILLER             PIC X(1)     VALUE "%".
+01 CompareLine.
+   02 FILLER             PIC X(5)     VALUE SPACES.
+   02 FILLER             PIC X(16)    VALUE "  last year: ".
+   02 PrnPriorTotal      PIC ZZ9.
+   02 FILLER             PIC X(12)    VALUE "  delta: ".
+   02 PrnDelta           PIC +ZZ9.
+01 GenderLine.
+   02 FILLER             PIC X(12)    VALUE SPACES.
+   02 FILLER             PIC X(10)    VALUE "male:     ".
+   02 PrnMaleTotal       PIC ZZ9.
+   02 FILLER             PIC X(10)    VALUE "  female: ".
+   02 PrnFemaleTotal     PIC ZZ9.
+   02 FILLER             PIC X(10)    VALUE "  other:  ".
+   02 PrnOtherTotal      PIC ZZ9.
 01 FinalTotalLine        PIC X(31)    VALUE "   Total students: ".
 
-01 CourseTotal           PIC 9(3).
-01 FinalTotal            PIC 9(3).
+01 CourseTotal           PIC 9(3)     VALUE ZERO.
+01 CourseTotalMale       PIC 9(3)     VALUE ZERO.
+01 CourseTotalFemale     PIC 9(3)     VALUE ZERO.
+01 CourseTotalOther      PIC 9(3)     VALUE ZERO.
+01 FinalTotal            PIC 9(3)     VALUE ZERO.
 01 PrevCourseCode        PIC X(5)     VALUE "LM050".
 
 PROCEDURE DIVISION.
@@ -36,32 +129,248 @@ Begin.
   DISPLAY HeadingLine1
   DISPLAY HeadingLine2
 
-  OPEN INPUT Entrants 
-  READ Entrants 
-    AT END SET EndOfEntrantsFile TO TRUE
-  END-READ
-  PERFORM UNTIL EndOfEntrantsFile 
-  IF CourseCode EQUALS PrevCourseCode
+  PERFORM OpenAuditLog
+  MOVE "CountStudents" TO AuditProgramName
+  MOVE "START"         TO AuditEventType
+  PERFORM LogAuditEvent
+
+  DISPLAY "Compare with last year's entrants? (Y/N): " WITH NO ADVANCING
+  ACCEPT CompareMode
+  IF CompareWithPriorYear
+    PERFORM LoadPriorYear
+  END-IF
+
+  PERFORM InitCourseMaster
+  PERFORM CheckForCheckpoint
+  OPEN INPUT Entrants
+  OPEN OUTPUT RejectFile
+  PERFORM ReadEntrant
+  PERFORM UNTIL EndOfEntrantsFile
+  IF CourseCode EQUAL TO PrevCourseCode
     ADD 1 TO CourseTotal, FinalTotal
-    READ Entrants 
-      AT END SET EndOfEntrantsFile TO TRUE
-    END-READ 
+    PERFORM TallyGender
+    PERFORM TrackCheckpoint
+    PERFORM ReadEntrant
    ELSE
-    MOVE CourseTotal    TO PrnNmbrStudents
-    MOVE PrevCourseCode TO PrnCourseCode
-    DISPLAY CourseLine
-    MOVE CourseCode TO PrevCourseCode  
+    PERFORM RecordCourseResult
+    MOVE CourseCode TO PrevCourseCode
     MOVE ZEROS TO CourseTotal
+    MOVE ZEROS TO CourseTotalMale, CourseTotalFemale, CourseTotalOther
     ADD 1 TO CourseTotal, FinalTotal
-    READ Entrants
-      AT END SET EndOfEntrantsFile TO TRUE
-    END-READ 
-  END-IF  
+    PERFORM TallyGender
+    PERFORM TrackCheckpoint
+    PERFORM ReadEntrant
+  END-IF
+  END-PERFORM
+  PERFORM RecordCourseResult
+  CLOSE Entrants
+  CLOSE RejectFile
+  PERFORM ClearCheckpoint
+
+  PERFORM VARYING ResultTableIndex FROM 1 BY 1
+          UNTIL ResultTableIndex > ResultTableCount
+    PERFORM DisplayCourseResult
   END-PERFORM
-  MOVE CourseTotal    TO PrnNmbrStudents
-  MOVE PrevCourseCode TO PrnCourseCode
-  DISPLAY CourseLine
   DISPLAY FinalTotalLine WITH NO ADVANCING
   DISPLAY FinalTotal
-  CLOSE Entrants 
+
+  MOVE "END"        TO AuditEventType
+  MOVE FinalTotal    TO AuditRecordCount
+  PERFORM LogAuditEvent
+  CLOSE AuditLogFile
   STOP RUN.
+
+CheckForCheckpoint.
+  OPEN INPUT CheckpointFile
+  IF CheckpointFileStatus EQUAL TO "00"
+    READ CheckpointFile
+    IF CheckpointFileStatus EQUAL TO "00"
+      DISPLAY "Checkpoint found at StudentId " CkptStudentId
+          "; resume from it? (Y/N): " WITH NO ADVANCING
+      ACCEPT ResumeMode
+      IF ResumeFromCheckpoint
+        MOVE CkptCourseCode        TO PrevCourseCode
+        MOVE CkptCourseTotal       TO CourseTotal
+        MOVE CkptCourseTotalMale   TO CourseTotalMale
+        MOVE CkptCourseTotalFemale TO CourseTotalFemale
+        MOVE CkptCourseTotalOther  TO CourseTotalOther
+        MOVE CkptFinalTotal        TO FinalTotal
+        MOVE CkptErrorCount        TO AuditErrorCount
+        MOVE CkptResultTableCount  TO ResultTableCount
+        MOVE CkptResultTable       TO CourseResultTable
+      END-IF
+    END-IF
+    CLOSE CheckpointFile
+  END-IF.
+
+TrackCheckpoint.
+  ADD 1 TO RecordsSinceCheckpoint
+  IF RecordsSinceCheckpoint >= 50
+    PERFORM WriteCheckpoint
+    MOVE ZERO TO RecordsSinceCheckpoint
+  END-IF.
+
+WriteCheckpoint.
+  MOVE StudentId         TO CkptStudentId
+  MOVE PrevCourseCode    TO CkptCourseCode
+  MOVE CourseTotal       TO CkptCourseTotal
+  MOVE CourseTotalMale   TO CkptCourseTotalMale
+  MOVE CourseTotalFemale TO CkptCourseTotalFemale
+  MOVE CourseTotalOther  TO CkptCourseTotalOther
+  MOVE FinalTotal        TO CkptFinalTotal
+  MOVE AuditErrorCount   TO CkptErrorCount
+  MOVE ResultTableCount  TO CkptResultTableCount
+  MOVE CourseResultTable TO CkptResultTable
+  OPEN OUTPUT CheckpointFile
+  IF CheckpointFileStatus NOT EQUAL TO "00"
+    DISPLAY "Could not open CountStudents.ckpt for writing, status: "
+            CheckpointFileStatus
+  END-IF
+  WRITE CheckpointRecord
+  IF CheckpointFileStatus NOT EQUAL TO "00"
+    DISPLAY "Could not write checkpoint record, status: "
+            CheckpointFileStatus
+  END-IF
+  CLOSE CheckpointFile.
+
+ClearCheckpoint.
+  OPEN OUTPUT CheckpointFile
+  IF CheckpointFileStatus NOT EQUAL TO "00"
+    DISPLAY "Could not clear CountStudents.ckpt, status: "
+            CheckpointFileStatus
+  END-IF
+  CLOSE CheckpointFile.
+
+RecordCourseResult.
+  ADD 1 TO ResultTableCount
+  MOVE PrevCourseCode    TO ResultCourseCode(ResultTableCount)
+  MOVE CourseTotal       TO ResultCourseTotal(ResultTableCount)
+  MOVE CourseTotalMale   TO ResultMale(ResultTableCount)
+  MOVE CourseTotalFemale TO ResultFemale(ResultTableCount)
+  MOVE CourseTotalOther  TO ResultOther(ResultTableCount).
+
+DisplayCourseResult.
+  MOVE ResultCourseCode(ResultTableIndex)  TO PrevCourseCode
+  MOVE ResultCourseTotal(ResultTableIndex) TO PrnNmbrStudents, CourseTotal
+  MOVE PrevCourseCode                      TO PrnCourseCode
+  IF FinalTotal > 0
+    COMPUTE PrnPercent ROUNDED = (CourseTotal * 100) / FinalTotal
+  ELSE
+    MOVE ZERO TO PrnPercent
+  END-IF
+  DISPLAY CourseLine
+  IF CompareWithPriorYear
+    PERFORM DisplayComparisonLine
+  END-IF
+  MOVE ResultMale(ResultTableIndex)   TO CourseTotalMale
+  MOVE ResultFemale(ResultTableIndex) TO CourseTotalFemale
+  MOVE ResultOther(ResultTableIndex)  TO CourseTotalOther
+  PERFORM DisplayGenderLine.
+
+LoadPriorYear.
+  OPEN INPUT PriorYear
+  READ PriorYear
+    AT END SET EndOfPriorYearFile TO TRUE
+  END-READ
+  PERFORM UNTIL EndOfPriorYearFile
+    IF PriorTableIndex < 8
+      ADD 1 TO PriorTableIndex
+      MOVE PriorCourseCode TO PriorTableCode(PriorTableIndex)
+      MOVE PriorCount      TO PriorTableCount(PriorTableIndex)
+     ELSE
+      DISPLAY "PriorYear.dat has more than 8 distinct course rows, "
+              "more than this program supports -- ignoring the rest."
+      EXIT PERFORM
+    END-IF
+    READ PriorYear
+      AT END SET EndOfPriorYearFile TO TRUE
+    END-READ
+  END-PERFORM
+  CLOSE PriorYear.
+
+DisplayComparisonLine.
+  MOVE "N" TO PriorLookupFound
+  MOVE ZERO TO PriorLookupCount
+  PERFORM VARYING PriorTableIndex FROM 1 BY 1
+          UNTIL PriorTableIndex > 8
+    IF PrevCourseCode EQUAL TO PriorTableCode(PriorTableIndex)
+      MOVE "Y" TO PriorLookupFound
+      MOVE PriorTableCount(PriorTableIndex) TO PriorLookupCount
+    END-IF
+  END-PERFORM
+  IF PriorLookupIsFound
+    MOVE PriorLookupCount TO PrnPriorTotal
+    COMPUTE PrnDelta = CourseTotal - PriorLookupCount
+    DISPLAY CompareLine
+  END-IF.
+
+InitCourseMaster.
+  MOVE "LM050" TO CourseMasterCode(1)
+  MOVE "LM060" TO CourseMasterCode(2)
+  MOVE "LM070" TO CourseMasterCode(3)
+  MOVE "LM080" TO CourseMasterCode(4)
+  MOVE "LM090" TO CourseMasterCode(5)
+  MOVE "LM100" TO CourseMasterCode(6)
+  MOVE "LM110" TO CourseMasterCode(7)
+  MOVE "LM120" TO CourseMasterCode(8).
+
+ReadEntrant.
+  PERFORM UNTIL EndOfEntrantsFile
+    READ Entrants
+      AT END SET EndOfEntrantsFile TO TRUE
+    END-READ
+    IF NOT EndOfEntrantsFile
+      IF ResumeFromCheckpoint AND StudentId NOT GREATER THAN CkptStudentId
+        *> Already tallied (and, if rejected, already counted toward
+        *> AuditErrorCount) by the interrupted run as of the
+        *> checkpoint -- re-validate only so a reject for one of
+        *> these pre-checkpoint records survives the fresh
+        *> OPEN OUTPUT RejectFile below, without re-tallying or
+        *> double-counting it.
+        PERFORM ValidateCourseCode
+        IF NOT CourseCodeIsValid
+          PERFORM WriteRejectRecord
+        END-IF
+       ELSE
+        PERFORM ValidateCourseCode
+        IF CourseCodeIsValid
+          EXIT PERFORM
+         ELSE
+          PERFORM WriteRejectRecord
+          ADD 1 TO AuditErrorCount
+        END-IF
+      END-IF
+     ELSE
+      EXIT PERFORM
+    END-IF
+  END-PERFORM.
+
+WriteRejectRecord.
+  MOVE StudentId             TO RejStudentId
+  MOVE CourseCode            TO RejCourseCode
+  MOVE "Invalid course code" TO RejReason
+  WRITE RejectRecord.
+
+ValidateCourseCode.
+  MOVE "N" TO CourseCodeValid
+  PERFORM VARYING CourseMasterIndex FROM 1 BY 1
+          UNTIL CourseMasterIndex > 8
+    IF CourseCode EQUAL TO CourseMasterCode(CourseMasterIndex)
+      MOVE "Y" TO CourseCodeValid
+    END-IF
+  END-PERFORM.
+
+TallyGender.
+  EVALUATE Gender
+    WHEN "M" ADD 1 TO CourseTotalMale
+    WHEN "F" ADD 1 TO CourseTotalFemale
+    WHEN OTHER ADD 1 TO CourseTotalOther
+  END-EVALUATE.
+
+DisplayGenderLine.
+  MOVE CourseTotalMale   TO PrnMaleTotal
+  MOVE CourseTotalFemale TO PrnFemaleTotal
+  MOVE CourseTotalOther  TO PrnOtherTotal
+  DISPLAY GenderLine.
+
+COPY AuditLog.
