@@ -9,30 +9,23 @@ WORKING-STORAGE SECTION.
 01 NumOfEmployees PIC 999     VALUE ZEROS.
 01 Salary         PIC 9999V99 VALUE ZEROS.
 01 CountyName     PIC X(9)    VALUE ALL "@".
-*> And one variable to hold Continue or Quit options.
-01 cq             PIC X       VALUE ZERO.
-*> Perhaps we need litterals for the c and the q?? Seems to work.
-*> Not required though. Using the literals directly in de if-statement 
-*> works just as fine.
-*>01 c              PIC X       VALUE "c".
-*>01 q              PIC X       VALUE "q".
-*> We found an even nicer solution: put the continue or quit routine in
-*> a separate paragraph, use evaluate instead of nested if's and let the
+*> We found a nice solution: put the continue or quit routine in a
+*> separate paragraph, use evaluate instead of nested if's and let the
 *> paragraph recursively call itself when something other than a 'c' or 'q'
 *> is entered. You can call this little subroutine as often as you want!
+*> It's shared across programs now as the ContinueOrQuit copybook.
+COPY ContinueOrQuitData.
 
-*> And a group item (record):
-01 StudentRec.
-  02 StudentId    PIC 9(7).
-  02 StudentName.
-    03 Forename   PIC X(9).
-    03 Surname    PIC X(12).
-  02 DateOfBirth.
-    03 YOB        PIC 9(4).
-    03 MOB        PIC 99.
-    03 DOB        PIC 99.
-  02 CourseId     PIC X(5).
-  02 GPA          PIC 9V99.
+*> And a group item (record), shared with other student-data programs:
+COPY StudentRec.
+
+01 CurrentDate    PIC 9(8).
+01 CurrentYear    PIC 9(4).
+01 CurrentMonth   PIC 99.
+01 CurrentDay     PIC 99.
+01 Age            PIC 999.
+01 DateValid      PIC X        VALUE "N".
+   88 DateOfBirthIsValid       VALUE "Y".
 
 
 PROCEDURE DIVISION.
@@ -90,18 +83,33 @@ Begin.
   DISPLAY "'StudentRec' is: " StudentRec.
   DISPLAY "'Forename' is: " Forename.
   DISPLAY "Date of birth is: " DOB "/" MOB "/" YOB.
-  DISPLAY "Studen name is: " Surname "," SPACE Forename.  
-  STOP RUN. 
-
-ContinueOrQuit.
-  DISPLAY "Press 'c' to continue or 'q' to quit: " WITH NO ADVANCING
-  ACCEPT cq
-  EVALUATE cq
-    WHEN "c" DISPLAY ""
-    WHEN "q" 
-      DISPLAY "OK, let's stop the program."
-      STOP RUN
-    WHEN OTHER
-      DISPLAY "That's not a 'c' or a 'q'. Try again."
-      PERFORM ContinueOrQuit
-  END-EVALUATE.
+  DISPLAY "Studen name is: " Surname "," SPACE Forename.
+
+  CALL "DateValidator" USING YOB MOB DOB DateValid
+  IF DateOfBirthIsValid
+    DISPLAY "Date of birth is a valid calendar date."
+    PERFORM CalculateAge
+    DISPLAY "Age is: " Age
+   ELSE
+    DISPLAY "Date of birth is not a valid calendar date -- skipping "
+            "age calculation."
+  END-IF
+  STOP RUN.
+
+CalculateAge.
+  ACCEPT CurrentDate FROM DATE YYYYMMDD
+  MOVE CurrentDate(1:4) TO CurrentYear
+  MOVE CurrentDate(5:2) TO CurrentMonth
+  MOVE CurrentDate(7:2) TO CurrentDay
+  COMPUTE Age = CurrentYear - YOB
+  IF CurrentMonth < MOB OR (CurrentMonth = MOB AND CurrentDay < DOB)
+    SUBTRACT 1 FROM Age
+  END-IF.
+
+COPY ContinueOrQuit
+  REPLACING ==PROMPT-TEXT== BY =="Press 'c' to continue or 'q' to quit: "==
+            ==KEY-1==        BY =="c"==
+            ==KEY-1-ACTION== BY ==DISPLAY ""==
+            ==KEY-2==        BY =="q"==
+            ==KEY-2-ACTION== BY
+              ==DISPLAY "OK, let's stop the program." STOP RUN==.
