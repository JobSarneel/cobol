@@ -0,0 +1,49 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DateValidator.
+Author. Job Sarneel.
+*> Checks a YOB/MOB/DOB-style year/month/day group for a sane
+*> calendar date (month 1-12, day within that month's length,
+*> including the February 29th leap-year case) -- shared so
+*> MoveExamples' StudentRec dates, BookLoan due-dates, and any other
+*> program handling dates don't each reinvent this check. Same
+*> callable-subroutine shape as ClassValidator (req 042): values in,
+*> a valid/invalid flag out via LINKAGE SECTION.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 DaysInMonth  PIC 99.
+
+LINKAGE SECTION.
+01 LS-Year   PIC 9(4).
+01 LS-Month  PIC 99.
+01 LS-Day    PIC 99.
+01 LS-Valid  PIC X.
+   88 LS-IsValid VALUE "Y".
+
+PROCEDURE DIVISION USING LS-Year LS-Month LS-Day LS-Valid.
+Begin.
+  MOVE "N" TO LS-Valid
+  IF LS-Month >= 1 AND LS-Month <= 12
+    PERFORM ComputeDaysInMonth
+    IF LS-Day >= 1 AND LS-Day <= DaysInMonth
+      MOVE "Y" TO LS-Valid
+    END-IF
+  END-IF
+  GOBACK.
+
+ComputeDaysInMonth.
+  EVALUATE LS-Month
+    WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+      MOVE 31 TO DaysInMonth
+    WHEN 4 WHEN 6 WHEN 9 WHEN 11
+      MOVE 30 TO DaysInMonth
+    WHEN 2
+      IF (FUNCTION MOD(LS-Year, 4) = 0 AND FUNCTION MOD(LS-Year, 100) NOT = 0)
+         OR FUNCTION MOD(LS-Year, 400) = 0
+        MOVE 29 TO DaysInMonth
+       ELSE
+        MOVE 28 TO DaysInMonth
+      END-IF
+  END-EVALUATE.
+
+END PROGRAM DateValidator.
