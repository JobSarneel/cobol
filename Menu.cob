@@ -0,0 +1,64 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Menu.
+AUTHOR. Job Sarneel.
+*> Single entry point for the shop's standalone utility programs (GCD,
+*> Multiplication, Beleggen, and the rest) so new staff don't need a
+*> cheat-sheet of PROGRAM-IDs before they can use any of this.
+*> Each utility is its own PROGRAM-ID with its own STOP RUN, and
+*> STOP RUN inside a called subprogram ends the whole run unit -- not
+*> just the subprogram -- so this can't just CALL them the way
+*> ClassValidator/DateValidator are CALLed. Instead each utility is
+*> built as its own executable (same as NightlyBatch.sh already does
+*> for CountStudents/BookCollection) and launched as its own OS
+*> process via CALL "SYSTEM", compiling it first if the source is
+*> newer than the executable.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 MenuChoice    PIC X.
+01 ShellCommand  PIC X(200).
+
+PROCEDURE DIVISION.
+Begin.
+  DISPLAY "Utility menu -- pick a tool to run:"
+  DISPLAY "  1) GCD calculator"
+  DISPLAY "  2) Multiplication calculator"
+  DISPLAY "  3) Beleggen (investment calculator)"
+  DISPLAY "  4) Time (slow-print phrase demo)"
+  DISPLAY "  5) Stars (pyramid/diamond banner)"
+  DISPLAY "  6) LinearSystem (solve a linear system)"
+  DISPLAY "  x) Exit"
+  DISPLAY "Choice: " WITH NO ADVANCING
+  ACCEPT MenuChoice
+  EVALUATE MenuChoice
+    WHEN "1"
+      MOVE "{ { [ -x ./GCD ] && [ ! Gcd.cob -nt ./GCD ]; } || cobc -x -std=ibm -free -o ./GCD Gcd.cob; } && ./GCD"
+        TO ShellCommand
+    WHEN "2"
+      MOVE "{ { [ -x ./Multiplication ] && [ ! Multiplication.cob -nt ./Multiplication ]; } || cobc -x -std=ibm -free -o ./Multiplication Multiplication.cob; } && ./Multiplication"
+        TO ShellCommand
+    WHEN "3"
+      MOVE "cd ""eerste COBOL programmas"" && { { [ -x ./Beleggen ] && [ ! Beleggen.cbl -nt ./Beleggen ]; } || cobc -x -std=ibm -I ../copybooks -o ./Beleggen Beleggen.cbl; } && ./Beleggen"
+        TO ShellCommand
+    WHEN "4"
+      MOVE "{ { [ -x ./Time ] && [ ! time.cob -nt ./Time ]; } || cobc -x -std=ibm -free -o ./Time time.cob; } && ./Time"
+        TO ShellCommand
+    WHEN "5"
+      MOVE "cd ""eerste COBOL programmas"" && { { [ -x ./Stars ] && [ ! stars.cob -nt ./Stars ]; } || cobc -x -std=ibm -free -o ./Stars stars.cob; } && ./Stars"
+        TO ShellCommand
+    WHEN "6"
+      MOVE "cd ""eerste COBOL programmas"" && { { [ -x ./LinearSystem ] && [ ! LinearSystem.cob -nt ./LinearSystem ]; } || cobc -x -std=ibm -free -o ./LinearSystem LinearSystem.cob; } && ./LinearSystem"
+        TO ShellCommand
+    WHEN "x"
+      DISPLAY "OK, bye."
+      STOP RUN
+    WHEN OTHER
+      DISPLAY "That's not a 1-6 or 'x'. Try again."
+      PERFORM Begin
+  END-EVALUATE
+
+  IF ShellCommand NOT = SPACES
+    CALL "SYSTEM" USING ShellCommand
+  END-IF
+
+  STOP RUN.
