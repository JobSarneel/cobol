@@ -3,19 +3,77 @@ PROGRAM-ID. Multiplication.
 Author. Job Sarneel.
 *> Accepts two numbers from the user, multiplies them, and shows the resul.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TransactionFile ASSIGN TO "MultiplicationTransactions.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT ResultFile ASSIGN TO "MultiplicationResults.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ResultFileStatus.
+
 DATA DIVISION.
+FILE SECTION.
+FD TransactionFile.
+01 TransactionRecord.
+   88 EndOfTransactionFile VALUE HIGH-VALUES.
+   02 TxNum1               PIC 9(4).
+   02 TxNum2               PIC 9(4).
+
+FD ResultFile.
+01 ResultRecord.
+   02 ResNum1              PIC 9(4).
+   02 ResNum2              PIC 9(4).
+   02 ResResult            PIC 9(8).
+
 WORKING-STORAGE SECTION.
-01 Num1      PIC 9 VALUE 5.
-01 Num2      PIC 9 VALUE 7.
-01 Result    PIC 9 VALUE ZEROS.
+01 ResultFileStatus PIC XX VALUE "00".
+01 Num1      PIC 9(4) VALUE ZEROS.
+01 Num2      PIC 9(4) VALUE ZEROS.
+01 Result    PIC 9(8) VALUE ZEROS.
+01 BatchMode PIC X    VALUE "N".
+   88 BatchWithFile   VALUE "Y".
 
 PROCEDURE DIVISION.
 CalculateReslut.
-  DISPLAY "Enter a single digit number: " WITH NO ADVANCING
-  ACCEPT Num1
-  DISPLAY "Enter another single digit number: " WITH NO ADVANCING
-  ACCEPT Num2
-  MULTIPLY Num1 BY Num2 GIVING Result
-  DISPLAY "Result is: ", Result
+  DISPLAY "Process a file of number pairs? (Y/N): " WITH NO ADVANCING
+  ACCEPT BatchMode
+  IF BatchWithFile
+    PERFORM RunBatch
+   ELSE
+    DISPLAY "Enter a number: " WITH NO ADVANCING
+    ACCEPT Num1
+    DISPLAY "Enter another number: " WITH NO ADVANCING
+    ACCEPT Num2
+    MULTIPLY Num1 BY Num2 GIVING Result
+    DISPLAY "Result is: ", Result
+  END-IF
   STOP RUN.
-  
\ No newline at end of file
+
+RunBatch.
+  OPEN INPUT TransactionFile
+  OPEN OUTPUT ResultFile
+  IF ResultFileStatus NOT EQUAL TO "00"
+    DISPLAY "Could not create MultiplicationResults.dat, status: "
+            ResultFileStatus
+    DISPLAY "Abending."
+    STOP RUN
+  END-IF
+  READ TransactionFile
+    AT END SET EndOfTransactionFile TO TRUE
+  END-READ
+  PERFORM UNTIL EndOfTransactionFile
+    MOVE TxNum1 TO Num1
+    MOVE TxNum2 TO Num2
+    MULTIPLY Num1 BY Num2 GIVING Result
+    DISPLAY Num1 " x " Num2 " = " Result
+    MOVE Num1   TO ResNum1
+    MOVE Num2   TO ResNum2
+    MOVE Result TO ResResult
+    WRITE ResultRecord
+    READ TransactionFile
+      AT END SET EndOfTransactionFile TO TRUE
+    END-READ
+  END-PERFORM
+  CLOSE TransactionFile
+  CLOSE ResultFile.
