@@ -2,41 +2,104 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. GCD.
 AUTHOR. Euclid.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PairFile ASSIGN TO "GcdPairs.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
+FILE SECTION.
+FD PairFile.
+01 PairRecord.
+   88 EndOfPairFile  VALUE HIGH-VALUES.
+   02 PairA           PIC 9(4).
+   02 PairB           PIC 9(4).
+
 WORKING-STORAGE SECTION.
-01 A   PIC 9(4).
-01 B   PIC 9(4).
-01 Hi  PIC 9(4).
-01 Lo  PIC 9(4).
-01 Res PIC 9(4).
-01 Rem PIC 9(4).
+01 A          PIC 9(4).
+01 B          PIC 9(4).
+01 Hi         PIC 9(4).
+01 Lo         PIC 9(4).
+01 Res        PIC 9(4).
+01 Rem        PIC 9(4).
+01 Lcm        PIC 9(8).
+01 BatchMode  PIC X        VALUE "N".
+   88 BatchWithFile        VALUE "Y".
+01 InputsOk   PIC X        VALUE "N".
+   88 InputsValid          VALUE "Y".
 
 PROCEDURE DIVISION.
 Begin.
-  DISPLAY "Please enter a first integer: " WITH NO ADVANCING
-  ACCEPT A
-  DISPLAY "Please enter a second integer: " WITH NO ADVANCING
-  ACCEPT B
+  DISPLAY "Process a file of number pairs? (Y/N): " WITH NO ADVANCING
+  ACCEPT BatchMode
+  IF BatchWithFile
+    PERFORM RunBatch
+   ELSE
+    DISPLAY "Please enter a first integer: " WITH NO ADVANCING
+    ACCEPT A
+    DISPLAY "Please enter a second integer: " WITH NO ADVANCING
+    ACCEPT B
+    PERFORM ValidateInputs
+    IF InputsValid
+      PERFORM OrderHiLo
+      DISPLAY "The biggest number you entered is:  " Hi
+      DISPLAY "The smallest number you entered is: " Lo
+      PERFORM Algorithm
+      COMPUTE Lcm = (A * B) / Hi
+      DISPLAY "The greatest common divider of " A " and " B " is: " Hi
+      DISPLAY "The least common multiple of "   A " and " B " is: " Lcm
+     ELSE
+      DISPLAY "Both numbers cannot be zero; please run again."
+    END-IF
+  END-IF
+  STOP RUN.
+
+ValidateInputs.
+  IF A = 0 AND B = 0
+    MOVE "N" TO InputsOk
+   ELSE
+    MOVE "Y" TO InputsOk
+  END-IF.
 
+OrderHiLo.
   IF A > B
     MOVE A TO Hi
     MOVE B TO Lo
-   ELSE 
+   ELSE
     MOVE B TO Hi
     MOVE A TO Lo
-  END-IF
-
-  DISPLAY "The biggest number you entered is:  " Hi
-  DISPLAY "The smallest number you entered is: " Lo
-  PERFORM Algorithm.  
+  END-IF.
 
 Algorithm.
-  IF Lo EQUALS 0 
-    DISPLAY "The greatest common divider of " A " and " B " is: " Hi
-    STOP RUN
+  IF Lo EQUAL TO 0
+    CONTINUE
    ELSE
     DIVIDE Hi BY Lo GIVING Res REMAINDER Rem
     MOVE Lo TO Hi
     MOVE Rem TO Lo
     PERFORM Algorithm
   END-IF.
+
+RunBatch.
+  OPEN INPUT PairFile
+  READ PairFile
+    AT END SET EndOfPairFile TO TRUE
+  END-READ
+  PERFORM UNTIL EndOfPairFile
+    MOVE PairA TO A
+    MOVE PairB TO B
+    PERFORM ValidateInputs
+    IF InputsValid
+      PERFORM OrderHiLo
+      PERFORM Algorithm
+      COMPUTE Lcm = (A * B) / Hi
+      DISPLAY A ", " B ", " Hi ", " Lcm
+     ELSE
+      DISPLAY A ", " B ", invalid pair (both zero)"
+    END-IF
+    READ PairFile
+      AT END SET EndOfPairFile TO TRUE
+    END-READ
+  END-PERFORM
+  CLOSE PairFile.
