@@ -7,32 +7,67 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. QuickFind.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QuickFindFile ASSIGN TO "QuickFind.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS QFFileStatus.
+
        DATA DIVISION.
        FILE SECTION.
+       FD QuickFindFile.
+       01  QFRecord.
+           88 EndOfQFFile   VALUE HIGH-VALUES.
+           02 QFIndex       PIC 9(3).
+           02 QFParent      PIC 9(3).
+           02 QFSize        PIC 9(3).
+
        WORKING-STORAGE SECTION.
+       01  NodeCount        PIC 9(3)   VALUE 10.
        01  structure.
-           02 v             PIC 99     OCCURS 10 TIMES.
+           02 v             PIC 9(3)   OCCURS 1 TO 200 TIMES
+                                        DEPENDING ON NodeCount.
+       01  sizes.
+           02 sz            PIC 9(3)   OCCURS 1 TO 200 TIMES
+                                        DEPENDING ON NodeCount.
 
-       01  i                PIC 99     VALUE 1.
-       01  p                PIC 99.
-           88 pIsValid                 VALUE 1 THRU 10.
-       01  q                PIC 99.
-           88 qIsValid                 VALUE 1 THRU 10.
-       01  vp               PIC 99.
-       01  vq               PIC 99.
+       01  i                PIC 9(3)   VALUE 1.
+       01  p                PIC 9(3).
+       01  q                PIC 9(3).
+       01  RootP            PIC 9(3).
+       01  RootQ            PIC 9(3).
+       01  FindInput        PIC 9(3).
+       01  FindResult       PIC 9(3).
 
-       01  cm               PIC X.
+      *> Shared "press <key> to do this, <key> to do that" loop --
+      *> see copybooks/ContinueOrQuit.cpy.
+           COPY ContinueOrQuitData.
+       01  QFFileStatus     PIC XX.
+       01  LoadedFromFile   PIC X      VALUE "N".
+           88 StructureWasLoaded       VALUE "Y".
+
+       01  RootOf.
+           02 RootOfEntry   PIC 9(3)   OCCURS 1 TO 200 TIMES
+                                        DEPENDING ON NodeCount.
+       01  Printed.
+           02 PrintedEntry  PIC X      OCCURS 1 TO 200 TIMES
+                                        DEPENDING ON NodeCount.
+       01  j                PIC 9(3).
 
        PROCEDURE DIVISION.
        Begin.
            DISPLAY "So, this is to be our QuickFind program, let's "
                    "see if we can get it to work."
-           *> We'll start with populating the array with values
-           *> identical to their indexes.
-           PERFORM Populate
+           *> Try to pick up where a previous session left off; only
+           *> ask for a node count and start fresh if there's nothing
+           *> to load.
+           PERFORM LoadStructure
+           IF NOT StructureWasLoaded
+             PERFORM GetNodeCount
+             PERFORM Populate
+           END-IF
 
-           *> Should be populated now, but we need a way to check. Let's
-           *> get a 'Show' routine.
            PERFORM Show
            DISPLAY "Good. This is our structure in initial position: "
                    "every v is idendital to its i, respresenting the "
@@ -50,6 +85,9 @@
            *> whether p and q are in the same group.
            PERFORM PandQConnected
 
+           PERFORM ConnectedComponentsReport
+
+           PERFORM SaveStructure
            STOP RUN.
 
        PandQConnected.
@@ -62,23 +100,37 @@
                    WITH NO ADVANCING
            ACCEPT q
 
-           IF NOT (pIsValid AND qIsValid)
+           IF NOT (p >= 1 AND p <= NodeCount AND
+                   q >= 1 AND q <= NodeCount)
                DISPLAY "There is something wrong with your input. "
-                       "Please only enter integers from range 1-10."
+                       "Please only enter integers from range 1-"
+                       NodeCount "."
                DISPLAY "Method will restart now."
                PERFORM PandQConnected
              ELSE
                DISPLAY "Thank you. Your input is valid. The program "
                        "will now check whether your nodes are in the "
                        "same group."
-               IF v(p) EQUALS v(q)
-                 DISPLAY "Node " p " and node " q " are both in group "
-                         v(p)
+               MOVE p TO FindInput
+               PERFORM FindRoot
+               MOVE FindResult TO RootP
+               MOVE q TO FindInput
+               PERFORM FindRoot
+               MOVE FindResult TO RootQ
+               IF RootP EQUAL TO RootQ
+                 DISPLAY "Node " p " and node " q
+                         " are both in group " RootP
                 ELSE
-                 DISPLAY "Node " p " and node " q " are not connected. "
+                 DISPLAY "Node " p " and node " q
+                         " are not connected. "
                END-IF
            END-IF.
 
+      *> Weighted quick-union: Union only relinks the root of the
+      *> smaller tree under the root of the bigger one, instead of
+      *> rewriting every matching v(i) the way plain quick-find does.
+      *> Connected() has to walk parent pointers to the root now
+      *> (see FindRoot), but Union itself is O(1) per call.
        Union.
            DISPLAY "This is the method for unification. Please enter "
                    "the index of the node you want to connect: "
@@ -90,9 +142,11 @@
                    WITH NO ADVANCING
            ACCEPT q
 
-           IF NOT (pIsValid AND qIsValid)
+           IF NOT (p >= 1 AND p <= NodeCount AND
+                   q >= 1 AND q <= NodeCount)
                DISPLAY "There is something wrong with your input. "
-                       "Please only enter integers from range 1-10."
+                       "Please only enter integers from range 1-"
+                       NodeCount "."
                DISPLAY "Method will restart now."
                PERFORM Union
              ELSE
@@ -100,39 +154,49 @@
                        "will now make the required updates in the "
                        "array."
 
-               MOVE v(p) to vp
-               MOVE v(q) to vq
+               MOVE p TO FindInput
+               PERFORM FindRoot
+               MOVE FindResult TO RootP
+               MOVE q TO FindInput
+               PERFORM FindRoot
+               MOVE FindResult TO RootQ
 
-               MOVE 1 TO i
-               PERFORM UNTIL i > 10
- 	               IF (v(i) EQUALs vp)
-                   MOVE vq TO v(i)
+               IF RootP NOT EQUAL TO RootQ
+                 IF sz(RootP) < sz(RootQ)
+                   MOVE RootQ TO v(RootP)
+                   ADD sz(RootP) TO sz(RootQ)
+                  ELSE
+                   MOVE RootP TO v(RootQ)
+                   ADD sz(RootQ) TO sz(RootP)
                  END-IF
-                 ADD 1 TO i
-               END-PERFORM
+               END-IF
 
                PERFORM Show
-               PERFORM UnionOrMain
+               PERFORM ContinueOrQuit
 
            END-IF.
 
-       UnionOrMain.
-           DISPLAY "Please press 'c' to make another connection, "
-                   "or 'm' to return to main program flow: "
-                   WITH NO ADVANCING
-           ACCEPT cm
-           EVALUATE cm
-             WHEN 'c' PERFORM Union
-             WHEN 'm' PERFORM DISPLAY " " END-PERFORM
-             WHEN OTHER
-               DISPLAY "That's not a 'c' or an 'm', please try again."
-               PERFORM UnionOrMain
-           END-EVALUATE.
+      *> Walks parent pointers from FindInput up to its root and
+      *> leaves the answer in FindResult.
+       FindRoot.
+           MOVE FindInput TO FindResult
+           PERFORM UNTIL v(FindResult) = FindResult
+             MOVE v(FindResult) TO FindResult
+           END-PERFORM.
+
+           COPY ContinueOrQuit
+             REPLACING ==PROMPT-TEXT== BY
+                  =="Please press 'c' to make another connection, "
+                    "or 'm' to return to main program flow: "==
+               ==KEY-1==        BY =="c"==
+               ==KEY-1-ACTION== BY ==PERFORM Union==
+               ==KEY-2==        BY =="m"==
+               ==KEY-2-ACTION== BY ==DISPLAY " "==.
 
        Show.
            MOVE 1 TO i
            DISPLAY "[v] " WITH NO ADVANCING
-           PERFORM UNTIL i > 9
+           PERFORM UNTIL i > NodeCount - 1
              DISPLAY "[" v(i) "] " WITH NO ADVANCING
              ADD 1 TO i
            END-PERFORM
@@ -140,16 +204,111 @@
 
            MOVE 1 TO i
            DISPLAY "[i] " WITH NO ADVANCING
-           PERFORM UNTIL i > 9
+           PERFORM UNTIL i > NodeCount - 1
              DISPLAY "[" i "] " WITH NO ADVANCING
              ADD 1 TO i
            END-PERFORM
            DISPLAY "[" i "]".
 
+       GetNodeCount.
+           DISPLAY "Enter the number of nodes to track (1-200): "
+                   WITH NO ADVANCING
+           ACCEPT NodeCount
+           IF NOT (NodeCount >= 1 AND NodeCount <= 200)
+             DISPLAY "There is something wrong with your input. "
+                     "Please only enter an integer from range 1-200."
+             PERFORM GetNodeCount
+           END-IF.
+
        Populate.
-           PERFORM UNTIL i > 10
+           MOVE 1 TO i
+           PERFORM UNTIL i > NodeCount
              MOVE i TO v(i)
+             MOVE 1 TO sz(i)
              ADD 1 to i
            END-PERFORM.
 
+      *> Computes each node's root once, then walks the groups and
+      *> prints every distinct root together with its members, the
+      *> way Show dumps v and i in parallel.
+       ConnectedComponentsReport.
+           DISPLAY "Connected-components report:"
+           MOVE 1 TO i
+           PERFORM UNTIL i > NodeCount
+             MOVE i TO FindInput
+             PERFORM FindRoot
+             MOVE FindResult TO RootOfEntry(i)
+             MOVE "N" TO PrintedEntry(i)
+             ADD 1 TO i
+           END-PERFORM
+
+           MOVE 1 TO i
+           PERFORM UNTIL i > NodeCount
+             IF PrintedEntry(i) NOT EQUAL TO "Y"
+               DISPLAY "Group " RootOfEntry(i) ": " WITH NO ADVANCING
+               MOVE 1 TO j
+               PERFORM UNTIL j > NodeCount
+                 IF RootOfEntry(j) EQUAL TO RootOfEntry(i)
+                   DISPLAY j " " WITH NO ADVANCING
+                   MOVE "Y" TO PrintedEntry(j)
+                 END-IF
+                 ADD 1 TO j
+               END-PERFORM
+               DISPLAY " "
+             END-IF
+             ADD 1 TO i
+           END-PERFORM.
+
+       LoadStructure.
+           OPEN INPUT QuickFindFile
+           IF QFFileStatus EQUAL TO "00"
+             READ QuickFindFile
+               AT END SET EndOfQFFile TO TRUE
+             END-READ
+             IF NOT EndOfQFFile
+               IF QFParent >= 1 AND QFParent <= 200
+                 MOVE QFParent TO NodeCount
+                 PERFORM UNTIL EndOfQFFile
+                   READ QuickFindFile
+                     AT END SET EndOfQFFile TO TRUE
+                   END-READ
+                   IF NOT EndOfQFFile
+                     IF QFIndex >= 1 AND QFIndex <= NodeCount
+                       MOVE QFParent TO v(QFIndex)
+                       MOVE QFSize   TO sz(QFIndex)
+                      ELSE
+                       DISPLAY "QuickFind.dat has a record with index "
+                               QFIndex ", outside the 1-" NodeCount
+                               " range -- skipping it."
+                     END-IF
+                   END-IF
+                 END-PERFORM
+                 MOVE "Y" TO LoadedFromFile
+                 DISPLAY "Loaded saved structure for " NodeCount
+                         " nodes from QuickFind.dat."
+                ELSE
+                 DISPLAY "QuickFind.dat's header asks for " QFParent
+                         " nodes, outside the 1-200 range this program "
+                         "supports -- ignoring the file."
+               END-IF
+             END-IF
+             CLOSE QuickFindFile
+           END-IF.
+
+       SaveStructure.
+           OPEN OUTPUT QuickFindFile
+           MOVE 0 TO QFIndex
+           MOVE NodeCount TO QFParent
+           MOVE 0 TO QFSize
+           WRITE QFRecord
+           MOVE 1 TO i
+           PERFORM UNTIL i > NodeCount
+             MOVE i    TO QFIndex
+             MOVE v(i) TO QFParent
+             MOVE sz(i) TO QFSize
+             WRITE QFRecord
+             ADD 1 TO i
+           END-PERFORM
+           CLOSE QuickFindFile.
+
        END PROGRAM QuickFind.
